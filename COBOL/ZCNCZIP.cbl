@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCZIP                     *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       POSTAL-CODE-DRIVEN CITY/STATE ENRICHMENT.     *
+      *       SCANS THE CUSTOMER MASTER FILE, LOOKS UP       *
+      *       POSTAL-CODE AGAINST THE ZIP REFERENCE FILE,    *
+      *       AUTO-FILLS CITY/US-STATE WHEN BLANK, AND        *
+      *       WRITES A MISMATCH REPORT WHEN A CLERK-ENTERED   *
+      *       CITY OR STATE DISAGREES WITH THE REFERENCE      *
+      *       FILE INSTEAD OF SILENTLY OVERWRITING WHAT WAS   *
+      *       ALREADY ON FILE.  RUN AFTER ZCNCVAL.            *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCZIP.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT ZIP-MASTER-FILE    ASSIGN TO "ZIPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ZIP-CODE
+               FILE STATUS IS WS-ZIP-STATUS.
+
+           SELECT ZIP-MISMATCH-FILE  ASSIGN TO "ZIPMISM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  ZIP-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY ZIPREF.
+
+       FD  ZIP-MISMATCH-FILE
+           RECORDING MODE IS F.
+       01  ZIP-MISMATCH-LINE           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-ZIP-STATUS                PIC X(02) VALUE SPACES.
+           88  WS-ZIP-FOUND             VALUE '00'.
+       01  WS-MISMATCH-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+           05  WS-REWRITE-NEEDED-FLAG   PIC X(01) VALUE 'N'.
+               88  WS-REWRITE-NEEDED    VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-CHECKED       PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-ENRICHED      PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-MISMATCHED    PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-NOT-FOUND     PIC 9(07) VALUE ZERO.
+
+       01  WS-MISMATCH-LINE.
+           05  WS-MM-CUST-ID            PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-MM-POSTAL-CODE        PIC X(15).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-MM-REASON             PIC X(40).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-MM-ON-FILE            PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-MM-REFERENCE          PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O    CUST-MASTER-FILE
+           OPEN INPUT  ZIP-MASTER-FILE
+           OPEN OUTPUT ZIP-MISMATCH-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCZIP - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-MASTER
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-RECORDS-CHECKED
+           MOVE 'N' TO WS-REWRITE-NEEDED-FLAG
+           IF COUNTRY-CODE OF MASTER-CUSTOMER-REC = 'USA'
+               MOVE POSTAL-CODE OF MASTER-CUSTOMER-REC TO ZIP-CODE
+               READ ZIP-MASTER-FILE
+                   INVALID KEY
+                       ADD 1 TO WS-RECORDS-NOT-FOUND
+                   NOT INVALID KEY
+                       PERFORM 2100-CHECK-CITY
+                       PERFORM 2200-CHECK-STATE
+               END-READ
+               IF WS-REWRITE-NEEDED
+                   REWRITE MASTER-CUSTOMER-REC
+                   ADD 1 TO WS-RECORDS-ENRICHED
+               END-IF
+           END-IF
+           PERFORM 3000-READ-MASTER.
+
+       2100-CHECK-CITY.
+           IF CITY OF MASTER-CUSTOMER-REC = SPACES
+               MOVE ZIP-CITY TO CITY OF MASTER-CUSTOMER-REC
+               MOVE 'Y' TO WS-REWRITE-NEEDED-FLAG
+           ELSE
+               IF CITY OF MASTER-CUSTOMER-REC NOT = ZIP-CITY
+                   MOVE CITY OF MASTER-CUSTOMER-REC TO WS-MM-ON-FILE
+                   MOVE ZIP-CITY                    TO WS-MM-REFERENCE
+                   MOVE 'CITY DOES NOT MATCH ZIP REFERENCE' TO
+                       WS-MM-REASON
+                   PERFORM 2300-WRITE-MISMATCH
+               END-IF
+           END-IF.
+
+       2200-CHECK-STATE.
+           IF US-STATE OF MASTER-CUSTOMER-REC = SPACES
+               MOVE ZIP-STATE TO US-STATE OF MASTER-CUSTOMER-REC
+               MOVE 'Y' TO WS-REWRITE-NEEDED-FLAG
+           ELSE
+               IF US-STATE OF MASTER-CUSTOMER-REC NOT = ZIP-STATE
+                   MOVE US-STATE OF MASTER-CUSTOMER-REC TO
+                       WS-MM-ON-FILE
+                   MOVE ZIP-STATE                       TO
+                       WS-MM-REFERENCE
+                   MOVE 'US-STATE DOES NOT MATCH ZIP REFERENCE' TO
+                       WS-MM-REASON
+                   PERFORM 2300-WRITE-MISMATCH
+               END-IF
+           END-IF.
+
+       2300-WRITE-MISMATCH.
+           MOVE CUST-ID OF MASTER-CUSTOMER-REC TO WS-MM-CUST-ID
+           MOVE POSTAL-CODE OF MASTER-CUSTOMER-REC TO WS-MM-POSTAL-CODE
+           WRITE ZIP-MISMATCH-LINE FROM WS-MISMATCH-LINE
+           ADD 1 TO WS-RECORDS-MISMATCHED.
+
+       3000-READ-MASTER.
+           READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CUST-MASTER-FILE
+           CLOSE ZIP-MASTER-FILE
+           CLOSE ZIP-MISMATCH-FILE
+           DISPLAY 'ZCNCZIP - RECORDS CHECKED    : ' WS-RECORDS-CHECKED
+           DISPLAY 'ZCNCZIP - RECORDS ENRICHED   : '
+                   WS-RECORDS-ENRICHED
+           DISPLAY 'ZCNCZIP - RECORDS MISMATCHED : '
+                   WS-RECORDS-MISMATCHED
+           DISPLAY 'ZCNCZIP - POSTAL CODE NOT FOUND: '
+                   WS-RECORDS-NOT-FOUND.
