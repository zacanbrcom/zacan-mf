@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCVAL                     *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       STATE/COUNTRY CODE EDIT VALIDATION.  SCANS    *
+      *       THE CUSTOMER MASTER FILE AND CHECKS US-STATE  *
+      *       AND COUNTRY-CODE AGAINST VALID-VALUE TABLES,  *
+      *       ROUTING ANY RECORD THAT FAILS TO A REJECT     *
+      *       FILE WITH A REASON CODE AND DELETING IT FROM  *
+      *       THE MASTER SO BAD LOCATION DATA STOPS FLOWING *
+      *       INTO DOWNSTREAM REPORTS.  RUN RIGHT AFTER     *
+      *       ZCNCLOAD.                                     *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCVAL.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT REJECT-FILE        ASSIGN TO "CUSTREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJECREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-REJECT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-CHECKED       PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-PASSED        PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-REJECTED      PIC 9(07) VALUE ZERO.
+
+       01  WS-VALID-STATE-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-VALID-STATE           VALUE 'Y'.
+       01  WS-VALID-COUNTRY-FLAG        PIC X(01) VALUE 'N'.
+           88  WS-VALID-COUNTRY         VALUE 'Y'.
+       01  WS-TABLE-INDEX               PIC 9(03).
+
+      * VALID US STATE AND COUNTRY CODE TABLES - SHARED WITH ZCNCMAINT
+      * SO ONLINE MAINTENANCE EDITS THE SAME VALUE LISTS THIS BATCH
+      * VALIDATOR DOES.
+           COPY STCNTRY.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O    CUST-MASTER-FILE
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCVAL - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-MASTER
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-RECORDS-CHECKED
+           PERFORM 2100-VALIDATE-STATE
+           PERFORM 2200-VALIDATE-COUNTRY
+           IF WS-VALID-STATE AND WS-VALID-COUNTRY
+               ADD 1 TO WS-RECORDS-PASSED
+           ELSE
+               PERFORM 2300-WRITE-REJECT
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF
+           PERFORM 3000-READ-MASTER.
+
+       2100-VALIDATE-STATE.
+           IF COUNTRY-CODE OF MASTER-CUSTOMER-REC NOT = 'USA'
+               SET WS-VALID-STATE-FLAG TO 'Y'
+           ELSE
+               SET WS-VALID-STATE-FLAG TO 'N'
+               SET WS-STATE-IDX TO 1
+               SEARCH WS-VALID-STATE-ENTRY
+                   AT END
+                       SET WS-VALID-STATE-FLAG TO 'N'
+                   WHEN WS-VALID-STATE-ENTRY (WS-STATE-IDX) =
+                        US-STATE OF MASTER-CUSTOMER-REC
+                       SET WS-VALID-STATE-FLAG TO 'Y'
+               END-SEARCH
+           END-IF.
+
+       2200-VALIDATE-COUNTRY.
+           SET WS-VALID-COUNTRY-FLAG TO 'N'
+           IF COUNTRY-CODE OF MASTER-CUSTOMER-REC = SPACES
+               SET WS-VALID-COUNTRY-FLAG TO 'N'
+           ELSE
+               SET WS-COUNTRY-IDX TO 1
+               SEARCH WS-VALID-COUNTRY-ENTRY
+                   AT END
+                       SET WS-VALID-COUNTRY-FLAG TO 'N'
+                   WHEN WS-VALID-COUNTRY-ENTRY (WS-COUNTRY-IDX) =
+                        COUNTRY-CODE OF MASTER-CUSTOMER-REC
+                       SET WS-VALID-COUNTRY-FLAG TO 'Y'
+               END-SEARCH
+           END-IF.
+
+       2300-WRITE-REJECT.
+           MOVE CUST-ID OF MASTER-CUSTOMER-REC   TO REJ-CUST-ID
+           MOVE CUST-FIRST-NAME OF MASTER-CUSTOMER-REC
+               TO REJ-FIRST-NAME
+           MOVE CUST-LAST-NAME OF MASTER-CUSTOMER-REC
+               TO REJ-LAST-NAME
+           MOVE CITY OF MASTER-CUSTOMER-REC        TO REJ-CITY
+           MOVE US-STATE OF MASTER-CUSTOMER-REC    TO REJ-US-STATE
+           MOVE COUNTRY-CODE OF MASTER-CUSTOMER-REC
+               TO REJ-COUNTRY-CODE
+           MOVE POSTAL-CODE OF MASTER-CUSTOMER-REC TO REJ-POSTAL-CODE
+           EVALUATE TRUE
+               WHEN NOT WS-VALID-STATE
+                   SET REJ-INVALID-STATE TO TRUE
+                   MOVE 'INVALID US-STATE CODE' TO REJ-REASON-TEXT
+               WHEN COUNTRY-CODE OF MASTER-CUSTOMER-REC = SPACES
+                   SET REJ-BLANK-COUNTRY TO TRUE
+                   MOVE 'COUNTRY-CODE IS BLANK' TO REJ-REASON-TEXT
+               WHEN OTHER
+                   SET REJ-INVALID-COUNTRY TO TRUE
+                   MOVE 'INVALID COUNTRY-CODE' TO REJ-REASON-TEXT
+           END-EVALUATE
+           WRITE REJECT-RECORD
+      * QUARANTINE THE BAD RECORD OFF THE MASTER SO IT STOPS FLOWING
+      * INTO EVERY DOWNSTREAM REPORT/PROGRAM - THE REJECT FILE IS THE
+      * RECORD OF WHAT WAS REMOVED AND WHY.
+           DELETE CUST-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'ZCNCVAL - DELETE FAILED FOR CUST-ID: '
+                           CUST-ID OF MASTER-CUSTOMER-REC
+           END-DELETE.
+
+       3000-READ-MASTER.
+           READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CUST-MASTER-FILE
+           CLOSE REJECT-FILE
+           DISPLAY 'ZCNCVAL - RECORDS CHECKED : ' WS-RECORDS-CHECKED
+           DISPLAY 'ZCNCVAL - RECORDS PASSED  : ' WS-RECORDS-PASSED
+           DISPLAY 'ZCNCVAL - RECORDS REJECTED: ' WS-RECORDS-REJECTED.
