@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCDIR                     *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       PRINTABLE CUSTOMER DIRECTORY REPORT.  SORTS    *
+      *       THE CUSTOMER MASTER FILE BY CUST-LAST-NAME     *
+      *       WITHIN US-STATE AND PRINTS IT WITH PAGE         *
+      *       HEADERS, PAGE BREAKS, A HEADING PER STATE,       *
+      *       AND A FINAL COUNT-OF-RECORDS FOOTER SO THE       *
+      *       BRANCH OFFICES HAVE SOMETHING THEY CAN USE       *
+      *       DIRECTLY INSTEAD OF AN AD HOC FILE SELECT.       *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCDIR.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SORT-WORK-FILE     ASSIGN TO "SORTWK01".
+
+           SELECT DIRECTORY-FILE     ASSIGN TO "CUSTDIR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIRECTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SR-US-STATE              PIC X(02).
+           05  SR-LAST-NAME             PIC X(10).
+           05  SR-FIRST-NAME            PIC X(10).
+           05  SR-CUST-ID               PIC X(10).
+           05  SR-CITY                  PIC X(20).
+           05  SR-COUNTRY-CODE          PIC X(03).
+           05  SR-POSTAL-CODE           PIC X(15).
+
+       FD  DIRECTORY-FILE
+           RECORDING MODE IS F.
+       01  DIRECTORY-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-DIRECTORY-STATUS          PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-MASTER-EOF-SWITCH     PIC X(01) VALUE 'N'.
+               88  WS-MASTER-EOF        VALUE 'Y'.
+           05  WS-SORT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-SORT-EOF          VALUE 'Y'.
+           05  WS-FIRST-DETAIL-SWITCH   PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-DETAIL      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-PAGE-NO               PIC 9(04) VALUE ZERO.
+           05  WS-LINE-COUNT            PIC 9(03) VALUE ZERO.
+           05  WS-RECORDS-PRINTED       PIC 9(07) VALUE ZERO.
+
+       01  WS-MAX-LINES-PER-PAGE        PIC 9(03) VALUE 40.
+
+       01  WS-PRIOR-STATE               PIC X(02) VALUE SPACES.
+
+       01  WS-PAGE-HEADING-1.
+           05  FILLER                   PIC X(30) VALUE
+               'CUSTOMER DIRECTORY REPORT'.
+           05  FILLER                   PIC X(30) VALUE SPACES.
+           05  FILLER                   PIC X(06) VALUE 'PAGE: '.
+           05  WS-PH-PAGE-NO            PIC ZZZ9.
+
+       01  WS-STATE-HEADING.
+           05  FILLER                   PIC X(07) VALUE 'STATE: '.
+           05  WS-SH-US-STATE           PIC X(02).
+
+       01  WS-COLUMN-HEADING.
+           05  FILLER                   PIC X(10) VALUE 'CUST-ID'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'LAST NAME'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'FIRST NAME'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'CITY'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID            PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DL-LAST-NAME          PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DL-FIRST-NAME         PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DL-CITY               PIC X(20).
+
+       01  WS-FOOTER-LINE.
+           05  FILLER                   PIC X(25) VALUE
+               'TOTAL CUSTOMERS PRINTED: '.
+           05  WS-FL-RECORD-COUNT       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-US-STATE
+               ON ASCENDING KEY SR-LAST-NAME
+               INPUT PROCEDURE 2000-LOAD-SORT-FILE
+               OUTPUT PROCEDURE 3000-PRINT-REPORT
+           STOP RUN.
+
+       2000-LOAD-SORT-FILE.
+           OPEN INPUT CUST-MASTER-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCDIR - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+           ELSE
+               PERFORM 2100-READ-MASTER
+               PERFORM UNTIL WS-MASTER-EOF
+                   MOVE US-STATE OF MASTER-CUSTOMER-REC TO SR-US-STATE
+                   MOVE CUST-LAST-NAME OF MASTER-CUSTOMER-REC TO
+                       SR-LAST-NAME
+                   MOVE CUST-FIRST-NAME OF MASTER-CUSTOMER-REC TO
+                       SR-FIRST-NAME
+                   MOVE CUST-ID OF MASTER-CUSTOMER-REC TO SR-CUST-ID
+                   MOVE CITY OF MASTER-CUSTOMER-REC TO SR-CITY
+                   MOVE COUNTRY-CODE OF MASTER-CUSTOMER-REC TO
+                       SR-COUNTRY-CODE
+                   MOVE POSTAL-CODE OF MASTER-CUSTOMER-REC TO
+                       SR-POSTAL-CODE
+                   RELEASE SORT-WORK-RECORD
+                   PERFORM 2100-READ-MASTER
+               END-PERFORM
+           END-IF
+           CLOSE CUST-MASTER-FILE.
+
+       2100-READ-MASTER.
+           READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-MASTER-EOF-SWITCH
+           END-READ.
+
+       3000-PRINT-REPORT.
+           OPEN OUTPUT DIRECTORY-FILE
+           PERFORM 3100-RETURN-SORT-RECORD
+           PERFORM UNTIL WS-SORT-EOF
+               IF WS-FIRST-DETAIL OR SR-US-STATE NOT = WS-PRIOR-STATE
+                   PERFORM 3200-WRITE-PAGE-HEADING
+                   PERFORM 3300-WRITE-STATE-HEADING
+                   MOVE SR-US-STATE TO WS-PRIOR-STATE
+                   MOVE 'N' TO WS-FIRST-DETAIL-SWITCH
+               END-IF
+               IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+                   PERFORM 3200-WRITE-PAGE-HEADING
+                   PERFORM 3300-WRITE-STATE-HEADING
+               END-IF
+               PERFORM 3400-WRITE-DETAIL
+               PERFORM 3100-RETURN-SORT-RECORD
+           END-PERFORM
+           PERFORM 3500-WRITE-FOOTER
+           CLOSE DIRECTORY-FILE.
+
+       3100-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-SWITCH
+           END-RETURN.
+
+       3200-WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-PH-PAGE-NO
+           WRITE DIRECTORY-LINE FROM WS-PAGE-HEADING-1
+               AFTER ADVANCING PAGE
+           MOVE SPACES TO DIRECTORY-LINE
+           WRITE DIRECTORY-LINE
+           WRITE DIRECTORY-LINE FROM WS-COLUMN-HEADING
+           MOVE 3 TO WS-LINE-COUNT.
+
+       3300-WRITE-STATE-HEADING.
+           MOVE SR-US-STATE TO WS-SH-US-STATE
+           WRITE DIRECTORY-LINE FROM WS-STATE-HEADING
+           ADD 1 TO WS-LINE-COUNT.
+
+       3400-WRITE-DETAIL.
+           MOVE SR-CUST-ID     TO WS-DL-CUST-ID
+           MOVE SR-LAST-NAME   TO WS-DL-LAST-NAME
+           MOVE SR-FIRST-NAME  TO WS-DL-FIRST-NAME
+           MOVE SR-CITY        TO WS-DL-CITY
+           WRITE DIRECTORY-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECORDS-PRINTED.
+
+       3500-WRITE-FOOTER.
+           MOVE SPACES TO DIRECTORY-LINE
+           WRITE DIRECTORY-LINE
+           MOVE WS-RECORDS-PRINTED TO WS-FL-RECORD-COUNT
+           WRITE DIRECTORY-LINE FROM WS-FOOTER-LINE.
