@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCWORK                    *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       CALLBACK WORKLIST REPORT.  SCANS THE         *
+      *       CUSTOMER MASTER FILE FOR EVERY RECORD WITH    *
+      *       MISS-CALL TRUE, SORTS THEM BY US-STATE, AND    *
+      *       PRINTS A WORKLIST GROUPED BY US-STATE WITH A    *
+      *       SUBTOTAL COUNT PER STATE AND A GRAND TOTAL.     *
+      *       THE MASTER FILE IS KEYED ON CUST-ID, NOT        *
+      *       US-STATE, SO THE QUALIFYING RECORDS ARE SORTED  *
+      *       THROUGH A SORT WORK FILE BEFORE THE STATE        *
+      *       CONTROL BREAK (SAME APPROACH AS ZCNCDIR).        *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCWORK.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SORT-WORK-FILE     ASSIGN TO "SORTWK02".
+
+           SELECT WORKLIST-FILE      ASSIGN TO "CALLBACK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-WORKLIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SR-US-STATE              PIC X(02).
+           05  SR-CUST-ID               PIC X(10).
+           05  SR-FIRST-NAME            PIC X(10).
+           05  SR-LAST-NAME             PIC X(10).
+           05  SR-CITY                  PIC X(20).
+
+       FD  WORKLIST-FILE
+           RECORDING MODE IS F.
+       01  WORKLIST-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-MASTER-OK             VALUE '00'.
+
+       01  WS-WORKLIST-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-MASTER-EOF-SWITCH     PIC X(01) VALUE 'N'.
+               88  WS-MASTER-EOF        VALUE 'Y'.
+           05  WS-SORT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-SORT-EOF          VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-STATE-COUNT           PIC 9(05) VALUE ZERO.
+           05  WS-GRAND-TOTAL           PIC 9(05) VALUE ZERO.
+
+       01  WS-PRIOR-STATE               PIC X(02) VALUE SPACES.
+       01  WS-FIRST-RECORD-SWITCH       PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD          VALUE 'Y'.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE 'CALLBACK WORKLIST'.
+
+       01  WS-STATE-HEADING-LINE.
+           05  FILLER                   PIC X(14)
+               VALUE 'STATE: '.
+           05  WS-HDR-STATE             PIC X(02).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-CUST-ID           PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DET-FIRST-NAME        PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  WS-DET-LAST-NAME         PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DET-CITY              PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DET-STATE             PIC X(02).
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                   PIC X(10)
+               VALUE '  STATE ='.
+           05  WS-SUB-STATE             PIC X(02).
+           05  FILLER                   PIC X(10)
+               VALUE ' COUNT ='.
+           05  WS-SUB-COUNT             PIC ZZZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE 'GRAND TOTAL ='.
+           05  WS-GT-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-US-STATE
+               INPUT PROCEDURE 2000-LOAD-SORT-FILE
+               OUTPUT PROCEDURE 3000-PRINT-WORKLIST
+           STOP RUN.
+
+       2000-LOAD-SORT-FILE.
+           OPEN INPUT CUST-MASTER-FILE
+           IF NOT WS-MASTER-OK
+               DISPLAY 'ZCNCWORK - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+           ELSE
+               PERFORM 2100-READ-MASTER
+               PERFORM UNTIL WS-MASTER-EOF
+                   IF MISS-CALL OF MASTER-CUSTOMER-REC
+                       MOVE US-STATE OF MASTER-CUSTOMER-REC
+                           TO SR-US-STATE
+                       MOVE CUST-ID OF MASTER-CUSTOMER-REC
+                           TO SR-CUST-ID
+                       MOVE CUST-FIRST-NAME OF MASTER-CUSTOMER-REC
+                           TO SR-FIRST-NAME
+                       MOVE CUST-LAST-NAME OF MASTER-CUSTOMER-REC
+                           TO SR-LAST-NAME
+                       MOVE CITY OF MASTER-CUSTOMER-REC TO SR-CITY
+                       RELEASE SORT-WORK-RECORD
+                   END-IF
+                   PERFORM 2100-READ-MASTER
+               END-PERFORM
+           END-IF
+           CLOSE CUST-MASTER-FILE.
+
+       2100-READ-MASTER.
+           READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-MASTER-EOF-SWITCH
+           END-READ.
+
+       3000-PRINT-WORKLIST.
+           OPEN OUTPUT WORKLIST-FILE
+           WRITE WORKLIST-LINE FROM WS-HEADING-LINE
+           PERFORM 3100-RETURN-SORT-RECORD
+           PERFORM UNTIL WS-SORT-EOF
+               PERFORM 3200-HANDLE-STATE-BREAK
+               PERFORM 3300-WRITE-DETAIL
+               PERFORM 3100-RETURN-SORT-RECORD
+           END-PERFORM
+           PERFORM 8000-FINAL-SUBTOTAL
+           CLOSE WORKLIST-FILE.
+
+       3100-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-SWITCH
+           END-RETURN.
+
+       3200-HANDLE-STATE-BREAK.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+               MOVE SR-US-STATE TO WS-PRIOR-STATE
+               PERFORM 3400-WRITE-STATE-HEADING
+           ELSE
+               IF SR-US-STATE NOT = WS-PRIOR-STATE
+                   PERFORM 3500-WRITE-SUBTOTAL
+                   MOVE ZERO TO WS-STATE-COUNT
+                   MOVE SR-US-STATE TO WS-PRIOR-STATE
+                   PERFORM 3400-WRITE-STATE-HEADING
+               END-IF
+           END-IF.
+
+       3400-WRITE-STATE-HEADING.
+           MOVE WS-PRIOR-STATE TO WS-HDR-STATE
+           WRITE WORKLIST-LINE FROM WS-STATE-HEADING-LINE.
+
+       3300-WRITE-DETAIL.
+           MOVE SR-CUST-ID     TO WS-DET-CUST-ID
+           MOVE SR-FIRST-NAME  TO WS-DET-FIRST-NAME
+           MOVE SR-LAST-NAME   TO WS-DET-LAST-NAME
+           MOVE SR-CITY        TO WS-DET-CITY
+           MOVE SR-US-STATE    TO WS-DET-STATE
+           WRITE WORKLIST-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-STATE-COUNT
+           ADD 1 TO WS-GRAND-TOTAL.
+
+       3500-WRITE-SUBTOTAL.
+           MOVE WS-PRIOR-STATE TO WS-SUB-STATE
+           MOVE WS-STATE-COUNT TO WS-SUB-COUNT
+           WRITE WORKLIST-LINE FROM WS-SUBTOTAL-LINE.
+
+       8000-FINAL-SUBTOTAL.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3500-WRITE-SUBTOTAL
+           END-IF
+           MOVE WS-GRAND-TOTAL TO WS-GT-COUNT
+           WRITE WORKLIST-LINE FROM WS-GRAND-TOTAL-LINE.
