@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCPOP                     *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       CUSTOMER POPULATION SUMMARY REPORT.  SCANS    *
+      *       THE CUSTOMER MASTER FILE AND PRINTS COUNTS     *
+      *       AND PERCENTAGE-OF-TOTAL BY COUNTRY-CODE, THEN   *
+      *       COUNTS AND PERCENTAGE-OF-US-TOTAL BY US-STATE    *
+      *       WITHIN THE USA COUNTRY CODE, SO LEADERSHIP CAN   *
+      *       SEE WHERE THE CUSTOMER BASE IS CONCENTRATED      *
+      *       WITHOUT EXPORTING THE FILE TO A SPREADSHEET.     *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCPOP.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SUMMARY-FILE       ASSIGN TO "CUSTPOP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-SUMMARY-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-US-COUNTRY-CODE           PIC X(03) VALUE 'USA'.
+
+       01  WS-GRAND-TOTAL               PIC 9(07) VALUE ZERO.
+       01  WS-US-TOTAL                  PIC 9(07) VALUE ZERO.
+
+       01  WS-MAX-COUNTRIES             PIC 9(03) VALUE 10.
+       01  WS-COUNTRY-COUNT             PIC 9(03) VALUE ZERO.
+       01  WS-COUNTRY-TABLE.
+           05  WS-COUNTRY-ENTRY OCCURS 10 TIMES
+                                 INDEXED BY WS-CTRY-IDX.
+               10  WS-CT-COUNTRY-CODE   PIC X(03) VALUE SPACES.
+               10  WS-CT-COUNT          PIC 9(07) VALUE ZERO.
+
+       01  WS-MAX-STATES                PIC 9(03) VALUE 51.
+       01  WS-STATE-COUNT               PIC 9(03) VALUE ZERO.
+       01  WS-STATE-TABLE.
+           05  WS-STATE-ENTRY OCCURS 51 TIMES
+                                INDEXED BY WS-ST-IDX.
+               10  WS-ST-US-STATE       PIC X(02) VALUE SPACES.
+               10  WS-ST-COUNT          PIC 9(07) VALUE ZERO.
+
+       01  WS-FOUND-SWITCH              PIC X(01) VALUE 'N'.
+           88  WS-ENTRY-FOUND           VALUE 'Y'.
+
+       01  WS-PERCENT                   PIC 9(03)V9(02) VALUE ZERO.
+
+       01  WS-TITLE-LINE-1              PIC X(80) VALUE
+           'CUSTOMER POPULATION SUMMARY REPORT'.
+
+       01  WS-COUNTRY-HEADING-LINE      PIC X(80) VALUE
+           'CUSTOMERS BY COUNTRY-CODE'.
+
+       01  WS-COUNTRY-DETAIL-LINE.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-CD-COUNTRY-CODE       PIC X(03).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  WS-CD-COUNT              PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  WS-CD-PERCENT            PIC ZZ9.99.
+           05  FILLER                   PIC X(01) VALUE '%'.
+
+       01  WS-COUNTRY-TOTAL-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               'TOTAL ALL COUNTRIES:'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-CTOT-COUNT            PIC ZZZ,ZZ9.
+
+       01  WS-STATE-HEADING-LINE        PIC X(80) VALUE
+           'USA CUSTOMERS BY US-STATE'.
+
+       01  WS-STATE-DETAIL-LINE.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-SD-US-STATE           PIC X(02).
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  WS-SD-COUNT              PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  WS-SD-PERCENT            PIC ZZ9.99.
+           05  FILLER                   PIC X(01) VALUE '%'.
+
+       01  WS-STATE-TOTAL-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               'TOTAL USA CUSTOMERS:'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-STOT-COUNT            PIC ZZZ,ZZ9.
+
+       01  WS-BLANK-LINE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-COUNTS UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRINT-COUNTRY-SUMMARY
+           PERFORM 4000-PRINT-STATE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUST-MASTER-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-LINE FROM WS-TITLE-LINE-1
+           WRITE SUMMARY-LINE FROM WS-BLANK-LINE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCPOP - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 5000-READ-MASTER
+           END-IF.
+
+       2000-ACCUMULATE-COUNTS.
+           ADD 1 TO WS-GRAND-TOTAL
+           PERFORM 2100-TALLY-COUNTRY
+           IF COUNTRY-CODE OF MASTER-CUSTOMER-REC = WS-US-COUNTRY-CODE
+               ADD 1 TO WS-US-TOTAL
+               PERFORM 2200-TALLY-STATE
+           END-IF
+           PERFORM 5000-READ-MASTER.
+
+       2100-TALLY-COUNTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           SET WS-CTRY-IDX TO 1
+           SEARCH WS-COUNTRY-ENTRY
+               WHEN WS-CT-COUNTRY-CODE (WS-CTRY-IDX) =
+                    COUNTRY-CODE OF MASTER-CUSTOMER-REC
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+           END-SEARCH
+           IF WS-ENTRY-FOUND
+               ADD 1 TO WS-CT-COUNT (WS-CTRY-IDX)
+           ELSE
+               IF WS-COUNTRY-COUNT < WS-MAX-COUNTRIES
+                   ADD 1 TO WS-COUNTRY-COUNT
+                   SET WS-CTRY-IDX TO WS-COUNTRY-COUNT
+                   MOVE COUNTRY-CODE OF MASTER-CUSTOMER-REC
+                       TO WS-CT-COUNTRY-CODE (WS-CTRY-IDX)
+                   MOVE 1 TO WS-CT-COUNT (WS-CTRY-IDX)
+               END-IF
+           END-IF.
+
+       2200-TALLY-STATE.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           SET WS-ST-IDX TO 1
+           SEARCH WS-STATE-ENTRY
+               WHEN WS-ST-US-STATE (WS-ST-IDX) =
+                    US-STATE OF MASTER-CUSTOMER-REC
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+           END-SEARCH
+           IF WS-ENTRY-FOUND
+               ADD 1 TO WS-ST-COUNT (WS-ST-IDX)
+           ELSE
+               IF WS-STATE-COUNT < WS-MAX-STATES
+                   ADD 1 TO WS-STATE-COUNT
+                   SET WS-ST-IDX TO WS-STATE-COUNT
+                   MOVE US-STATE OF MASTER-CUSTOMER-REC
+                       TO WS-ST-US-STATE (WS-ST-IDX)
+                   MOVE 1 TO WS-ST-COUNT (WS-ST-IDX)
+               END-IF
+           END-IF.
+
+       3000-PRINT-COUNTRY-SUMMARY.
+           WRITE SUMMARY-LINE FROM WS-COUNTRY-HEADING-LINE
+           IF WS-COUNTRY-COUNT > 0
+               SET WS-CTRY-IDX TO 1
+               PERFORM WS-COUNTRY-COUNT TIMES
+                   PERFORM 3100-WRITE-COUNTRY-DETAIL
+                   SET WS-CTRY-IDX UP BY 1
+               END-PERFORM
+           END-IF
+           MOVE WS-GRAND-TOTAL TO WS-CTOT-COUNT
+           WRITE SUMMARY-LINE FROM WS-COUNTRY-TOTAL-LINE
+           WRITE SUMMARY-LINE FROM WS-BLANK-LINE.
+
+       3100-WRITE-COUNTRY-DETAIL.
+           MOVE WS-CT-COUNTRY-CODE (WS-CTRY-IDX) TO WS-CD-COUNTRY-CODE
+           MOVE WS-CT-COUNT (WS-CTRY-IDX)        TO WS-CD-COUNT
+           MOVE ZERO TO WS-PERCENT
+           IF WS-GRAND-TOTAL > 0
+               COMPUTE WS-PERCENT ROUNDED =
+                   (WS-CT-COUNT (WS-CTRY-IDX) / WS-GRAND-TOTAL) * 100
+           END-IF
+           MOVE WS-PERCENT TO WS-CD-PERCENT
+           WRITE SUMMARY-LINE FROM WS-COUNTRY-DETAIL-LINE.
+
+       4000-PRINT-STATE-SUMMARY.
+           WRITE SUMMARY-LINE FROM WS-STATE-HEADING-LINE
+           IF WS-STATE-COUNT > 0
+               SET WS-ST-IDX TO 1
+               PERFORM WS-STATE-COUNT TIMES
+                   PERFORM 4100-WRITE-STATE-DETAIL
+                   SET WS-ST-IDX UP BY 1
+               END-PERFORM
+           END-IF
+           MOVE WS-US-TOTAL TO WS-STOT-COUNT
+           WRITE SUMMARY-LINE FROM WS-STATE-TOTAL-LINE.
+
+       4100-WRITE-STATE-DETAIL.
+           MOVE WS-ST-US-STATE (WS-ST-IDX) TO WS-SD-US-STATE
+           MOVE WS-ST-COUNT (WS-ST-IDX)    TO WS-SD-COUNT
+           MOVE ZERO TO WS-PERCENT
+           IF WS-US-TOTAL > 0
+               COMPUTE WS-PERCENT ROUNDED =
+                   (WS-ST-COUNT (WS-ST-IDX) / WS-US-TOTAL) * 100
+           END-IF
+           MOVE WS-PERCENT TO WS-SD-PERCENT
+           WRITE SUMMARY-LINE FROM WS-STATE-DETAIL-LINE.
+
+       5000-READ-MASTER.
+           READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CUST-MASTER-FILE
+           CLOSE SUMMARY-FILE.
