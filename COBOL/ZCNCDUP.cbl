@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCDUP                     *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       DUPLICATE-CUSTOMER DETECTION REPORT.  MATCHES *
+      *       CUSTOMER MASTER RECORDS ON LAST NAME PLUS      *
+      *       POSTAL CODE (AND FLAGS FIRST-NAME NEAR-        *
+      *       MATCHES) AND PRINTS A SUSPECT-DUPLICATE        *
+      *       REPORT WITH BOTH CUST-IDS SIDE BY SIDE.        *
+      *                                                    *
+      *       THE CUSTOMER MASTER FILE IS KEYED ON CUST-ID,  *
+      *       NOT LAST-NAME/POSTAL-CODE, SO THIS PROGRAM     *
+      *       LOADS THE FULL FILE INTO A WORKING-STORAGE     *
+      *       TABLE, SORTS IT IN MEMORY ON LAST-NAME PLUS     *
+      *       POSTAL-CODE, AND COMPARES EACH RECORD TO ITS    *
+      *       NEIGHBOR.                                      *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCDUP.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT DUP-REPORT-FILE    ASSIGN TO "CUSTDUP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  DUP-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DUP-REPORT-LINE              PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-MAX-CUSTOMERS             PIC 9(05) VALUE 9999.
+       01  WS-CUSTOMER-COUNT            PIC 9(05) VALUE ZERO.
+
+       01  WS-CUSTOMER-TABLE.
+           05  WS-CUSTOMER-ENTRY OCCURS 9999 TIMES
+                                  INDEXED BY WS-IDX1 WS-IDX2.
+               10  WS-T-CUST-ID         PIC X(10).
+               10  WS-T-FIRST-NAME      PIC X(10).
+               10  WS-T-LAST-NAME       PIC X(10).
+               10  WS-T-POSTAL-CODE     PIC X(15).
+
+       01  WS-SORT-SWITCH               PIC X(01).
+           88  WS-SORT-DONE             VALUE 'Y'.
+       01  WS-TEMP-ENTRY.
+           05  WS-TEMP-CUST-ID          PIC X(10).
+           05  WS-TEMP-FIRST-NAME       PIC X(10).
+           05  WS-TEMP-LAST-NAME        PIC X(10).
+           05  WS-TEMP-POSTAL-CODE      PIC X(15).
+
+      * FIRST-NAME COMPARISON RESULT.  "NEAR" IS A DELIBERATE
+      * SIMPLIFICATION OF NEAR-MATCHING (NICKNAMES, TRANSPOSITIONS,
+      * TRUNCATED ENTRIES, ETC.) - TWO FIRST NAMES THAT AREN'T
+      * IDENTICAL BUT SHARE THE SAME FIRST 3 CHARACTERS (E.G. "ROB"/
+      * "ROBERT", "KATIE"/"KATHY" WOULD NOT, BUT "JON"/"JONATHAN"
+      * WOULD) ARE FLAGGED AS A NEAR MATCH INSTEAD OF SILENTLY FALLING
+      * INTO "DIFFERS".
+       01  WS-FIRST-NAME-MATCH-RESULT   PIC X(01) VALUE 'D'.
+           88  WS-FIRST-NAME-EXACT      VALUE 'E'.
+           88  WS-FIRST-NAME-NEAR       VALUE 'N'.
+           88  WS-FIRST-NAME-DIFFERS    VALUE 'D'.
+       01  WS-NEAR-MATCH-CHARS          PIC 9(02) VALUE 3.
+
+       01  WS-PAIR-COUNT                PIC 9(05) VALUE ZERO.
+       01  WS-LOOP-LIMIT                PIC 9(05) VALUE ZERO.
+
+       01  WS-HEADING-LINE               PIC X(90)
+           VALUE 'SUSPECT DUPLICATE CUSTOMER REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-CUST-ID-1         PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DET-CUST-ID-2         PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DET-LAST-NAME         PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DET-POSTAL-CODE       PIC X(15).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-DET-NAME-FLAG         PIC X(22).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(30)
+               VALUE 'SUSPECT DUPLICATE PAIRS FOUND:'.
+           05  WS-TOT-COUNT             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TABLE UNTIL WS-END-OF-FILE
+           PERFORM 3000-SORT-TABLE
+           PERFORM 4000-FIND-DUPLICATES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUST-MASTER-FILE
+           OPEN OUTPUT DUP-REPORT-FILE
+           WRITE DUP-REPORT-LINE FROM WS-HEADING-LINE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCDUP - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 5000-READ-MASTER
+           END-IF.
+
+       2000-LOAD-TABLE.
+           ADD 1 TO WS-CUSTOMER-COUNT
+           SET WS-IDX1 TO WS-CUSTOMER-COUNT
+           MOVE CUST-ID OF MASTER-CUSTOMER-REC
+               TO WS-T-CUST-ID (WS-IDX1)
+           MOVE CUST-FIRST-NAME OF MASTER-CUSTOMER-REC
+               TO WS-T-FIRST-NAME (WS-IDX1)
+           MOVE CUST-LAST-NAME OF MASTER-CUSTOMER-REC
+               TO WS-T-LAST-NAME (WS-IDX1)
+           MOVE POSTAL-CODE OF MASTER-CUSTOMER-REC
+               TO WS-T-POSTAL-CODE (WS-IDX1)
+           PERFORM 5000-READ-MASTER.
+
+       3000-SORT-TABLE.
+      * SIMPLE BUBBLE SORT ON LAST-NAME + POSTAL-CODE - THE MASTER
+      * TABLE IS BATCH-SIZED (THOUSANDS OF ROWS), NOT A SORT KEY.
+           MOVE 'N' TO WS-SORT-SWITCH
+           COMPUTE WS-LOOP-LIMIT = WS-CUSTOMER-COUNT - 1
+           PERFORM UNTIL WS-SORT-DONE
+               MOVE 'Y' TO WS-SORT-SWITCH
+               SET WS-IDX1 TO 1
+               PERFORM WS-LOOP-LIMIT TIMES
+                   SET WS-IDX2 TO WS-IDX1
+                   SET WS-IDX2 UP BY 1
+                   IF WS-T-LAST-NAME (WS-IDX1) >
+                          WS-T-LAST-NAME (WS-IDX2)
+                      OR (WS-T-LAST-NAME (WS-IDX1) =
+                          WS-T-LAST-NAME (WS-IDX2) AND
+                          WS-T-POSTAL-CODE (WS-IDX1) >
+                          WS-T-POSTAL-CODE (WS-IDX2))
+                       MOVE WS-CUSTOMER-ENTRY (WS-IDX1) TO WS-TEMP-ENTRY
+                       MOVE WS-CUSTOMER-ENTRY (WS-IDX2)
+                           TO WS-CUSTOMER-ENTRY (WS-IDX1)
+                       MOVE WS-TEMP-ENTRY TO WS-CUSTOMER-ENTRY (WS-IDX2)
+                       MOVE 'N' TO WS-SORT-SWITCH
+                   END-IF
+                   SET WS-IDX1 UP BY 1
+               END-PERFORM
+           END-PERFORM.
+
+       4000-FIND-DUPLICATES.
+           IF WS-CUSTOMER-COUNT > 1
+               SET WS-IDX1 TO 1
+               COMPUTE WS-LOOP-LIMIT = WS-CUSTOMER-COUNT - 1
+               PERFORM WS-LOOP-LIMIT TIMES
+                   SET WS-IDX2 TO WS-IDX1
+                   SET WS-IDX2 UP BY 1
+                   IF WS-T-LAST-NAME (WS-IDX1) =
+                          WS-T-LAST-NAME (WS-IDX2)
+                       AND WS-T-POSTAL-CODE (WS-IDX1) =
+                           WS-T-POSTAL-CODE (WS-IDX2)
+                       AND WS-T-CUST-ID (WS-IDX1) NOT =
+                           WS-T-CUST-ID (WS-IDX2)
+                       PERFORM 4100-WRITE-DUPLICATE-PAIR
+                   END-IF
+                   SET WS-IDX1 UP BY 1
+               END-PERFORM
+           END-IF
+           MOVE WS-PAIR-COUNT TO WS-TOT-COUNT
+           WRITE DUP-REPORT-LINE FROM WS-TOTAL-LINE.
+
+       4100-WRITE-DUPLICATE-PAIR.
+           PERFORM 4110-COMPARE-FIRST-NAMES
+           MOVE WS-T-CUST-ID (WS-IDX1)   TO WS-DET-CUST-ID-1
+           MOVE WS-T-CUST-ID (WS-IDX2)   TO WS-DET-CUST-ID-2
+           MOVE WS-T-LAST-NAME (WS-IDX1) TO WS-DET-LAST-NAME
+           MOVE WS-T-POSTAL-CODE (WS-IDX1) TO WS-DET-POSTAL-CODE
+           EVALUATE TRUE
+               WHEN WS-FIRST-NAME-EXACT
+                   MOVE 'FIRST NAME MATCH' TO WS-DET-NAME-FLAG
+               WHEN WS-FIRST-NAME-NEAR
+                   MOVE 'FIRST NAME NEAR MATCH' TO WS-DET-NAME-FLAG
+               WHEN OTHER
+                   MOVE 'FIRST NAME DIFFERS' TO WS-DET-NAME-FLAG
+           END-EVALUATE
+           WRITE DUP-REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-PAIR-COUNT.
+
+       4110-COMPARE-FIRST-NAMES.
+           SET WS-FIRST-NAME-DIFFERS TO TRUE
+           IF WS-T-FIRST-NAME (WS-IDX1) = WS-T-FIRST-NAME (WS-IDX2)
+               SET WS-FIRST-NAME-EXACT TO TRUE
+           ELSE
+               IF WS-T-FIRST-NAME (WS-IDX1) (1:WS-NEAR-MATCH-CHARS) =
+                  WS-T-FIRST-NAME (WS-IDX2) (1:WS-NEAR-MATCH-CHARS)
+                   SET WS-FIRST-NAME-NEAR TO TRUE
+               END-IF
+           END-IF.
+
+       5000-READ-MASTER.
+           IF WS-CUSTOMER-COUNT < WS-MAX-CUSTOMERS
+               READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+           ELSE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE CUST-MASTER-FILE
+           CLOSE DUP-REPORT-FILE.
