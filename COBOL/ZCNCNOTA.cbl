@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCNOTA                    *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       APPEND-A-NOTE SUBPROGRAM.  CALLED BY ANY      *
+      *       PROGRAM THAT NEEDS TO ADD A NOTE TO A          *
+      *       CUSTOMER'S CONTACT HISTORY (KEYED BY CUST-ID   *
+      *       PLUS SEQUENCE NUMBER) INSTEAD OF EVERY CALLER   *
+      *       STOMPING A SINGLE NOTES FIELD.                 *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCNOTA.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-NOTE-FILE     ASSIGN TO "CUSTNOTE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CN-NOTE-KEY
+               FILE STATUS IS WS-NOTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-NOTE-FILE
+           RECORDING MODE IS F.
+           COPY CUSTNOTE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-NOTE-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-HIGH-SEQ-KEY.
+           05  WS-HIGH-CUST-ID          PIC X(10).
+           05  WS-HIGH-SEQ-NO           PIC 9(04) VALUE 9999.
+       01  WS-LAST-SEQ-NO                PIC 9(04) VALUE ZERO.
+       01  WS-FILE-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-FILE-IS-OPEN          VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-CUST-ID                   PIC X(10).
+       01  LK-NOTE-TEXT                 PIC X(100).
+       01  LK-USER-ID                   PIC X(08).
+       01  LK-NOTE-DATE                 PIC 9(08).
+       01  LK-NOTE-TIME                 PIC 9(06).
+       01  LK-RETURN-CODE               PIC 9(02).
+           88  LK-APPEND-OK             VALUE 00.
+           88  LK-APPEND-FAILED         VALUE 99.
+
+       PROCEDURE DIVISION USING LK-CUST-ID
+                                 LK-NOTE-TEXT
+                                 LK-USER-ID
+                                 LK-NOTE-DATE
+                                 LK-NOTE-TIME
+                                 LK-RETURN-CODE.
+       0000-MAIN-PROCESS.
+           MOVE 00 TO LK-RETURN-CODE
+           OPEN I-O CUST-NOTE-FILE
+           IF WS-NOTE-STATUS = '35' OR '05'
+               CLOSE CUST-NOTE-FILE
+               OPEN OUTPUT CUST-NOTE-FILE
+               CLOSE CUST-NOTE-FILE
+               OPEN I-O CUST-NOTE-FILE
+           END-IF
+           PERFORM 1000-FIND-LAST-SEQUENCE
+           PERFORM 2000-WRITE-NOTE
+           CLOSE CUST-NOTE-FILE
+           GOBACK.
+
+       1000-FIND-LAST-SEQUENCE.
+           MOVE ZERO TO WS-LAST-SEQ-NO
+           MOVE LK-CUST-ID TO WS-HIGH-CUST-ID
+           MOVE 9999 TO WS-HIGH-SEQ-NO
+           MOVE WS-HIGH-CUST-ID TO CN-CUST-ID
+           MOVE WS-HIGH-SEQ-NO  TO CN-NOTE-SEQ-NO
+           START CUST-NOTE-FILE KEY IS NOT GREATER THAN CN-NOTE-KEY
+               INVALID KEY
+                   MOVE ZERO TO WS-LAST-SEQ-NO
+               NOT INVALID KEY
+                   READ CUST-NOTE-FILE PREVIOUS
+                       AT END
+                           MOVE ZERO TO WS-LAST-SEQ-NO
+                       NOT AT END
+                           IF CN-CUST-ID = LK-CUST-ID
+                               MOVE CN-NOTE-SEQ-NO TO WS-LAST-SEQ-NO
+                           ELSE
+                               MOVE ZERO TO WS-LAST-SEQ-NO
+                           END-IF
+                   END-READ
+           END-START.
+
+       2000-WRITE-NOTE.
+           MOVE LK-CUST-ID              TO CN-CUST-ID
+           ADD 1 TO WS-LAST-SEQ-NO
+           MOVE WS-LAST-SEQ-NO          TO CN-NOTE-SEQ-NO
+           MOVE LK-NOTE-DATE            TO CN-NOTE-DATE
+           MOVE LK-NOTE-TIME            TO CN-NOTE-TIME
+           MOVE LK-USER-ID              TO CN-NOTE-USER-ID
+           MOVE LK-NOTE-TEXT            TO CN-NOTE-TEXT
+           WRITE CUST-NOTE-RECORD
+               INVALID KEY
+                   MOVE 99 TO LK-RETURN-CODE
+           END-WRITE.
