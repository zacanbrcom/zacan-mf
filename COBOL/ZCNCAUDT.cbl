@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCAUDT                    *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       AUDIT-TRAIL SUBPROGRAM.  CALLED BY ANY        *
+      *       PROGRAM THAT CHANGES CUST-STATUS OR NOTES SO   *
+      *       THE BEFORE/AFTER VALUE, WHO MADE THE CHANGE,   *
+      *       AND WHICH RUN/TRANSACTION MADE IT ARE ALL      *
+      *       CAPTURED ON A SEPARATE AUDIT FILE INSTEAD OF   *
+      *       THE CHANGE BEING SILENT AND UNRECOVERABLE.     *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCAUDT.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE         ASSIGN TO "CUSTAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-CUST-ID                   PIC X(10).
+       01  LK-SEQ-NO                    PIC 9(06).
+       01  LK-AUDIT-DATE                PIC 9(08).
+       01  LK-AUDIT-TIME                PIC 9(06).
+       01  LK-PROGRAM-ID                PIC X(08).
+       01  LK-USER-ID                   PIC X(08).
+       01  LK-FIELD-NAME                PIC X(15).
+       01  LK-OLD-VALUE                 PIC X(100).
+       01  LK-NEW-VALUE                 PIC X(100).
+       01  LK-RETURN-CODE               PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-CUST-ID
+                                 LK-SEQ-NO
+                                 LK-AUDIT-DATE
+                                 LK-AUDIT-TIME
+                                 LK-PROGRAM-ID
+                                 LK-USER-ID
+                                 LK-FIELD-NAME
+                                 LK-OLD-VALUE
+                                 LK-NEW-VALUE
+                                 LK-RETURN-CODE.
+       0000-MAIN-PROCESS.
+           MOVE 00 TO LK-RETURN-CODE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00' AND NOT = '35'
+               MOVE 99 TO LK-RETURN-CODE
+           ELSE
+               PERFORM 1000-WRITE-AUDIT-RECORD
+           END-IF
+           CLOSE AUDIT-FILE
+           GOBACK.
+
+       1000-WRITE-AUDIT-RECORD.
+           MOVE LK-CUST-ID              TO AUD-CUST-ID
+           MOVE LK-SEQ-NO               TO AUD-SEQ-NO
+           MOVE LK-AUDIT-DATE           TO AUD-DATE
+           MOVE LK-AUDIT-TIME           TO AUD-TIME
+           MOVE LK-PROGRAM-ID           TO AUD-PROGRAM-ID
+           MOVE LK-USER-ID              TO AUD-USER-ID
+           MOVE LK-FIELD-NAME           TO AUD-FIELD-NAME
+           MOVE LK-OLD-VALUE            TO AUD-OLD-VALUE
+           MOVE LK-NEW-VALUE            TO AUD-NEW-VALUE
+           WRITE AUDIT-RECORD.
