@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCLOAD                    *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       BATCH LOAD OF THE CUSTOMER MASTER FILE.      *
+      *       READS A SEQUENTIAL EXTRACT OF CUSTOMER-      *
+      *       RECORD ROWS AND BUILDS A KSDS KEYED ON       *
+      *       CUST-ID SO DOWNSTREAM JOBS CAN RANDOM-READ    *
+      *       A CUSTOMER INSTEAD OF EACH PROGRAM ROLLING    *
+      *       ITS OWN FILE SECTION.                        *
+      *                                                    *
+      *       CHECKPOINTS EVERY WS-CHECKPOINT-INTERVAL       *
+      *       RECORDS TO A SMALL RESTART FILE SO AN ABENDED  *
+      *       RUN CAN RESTART FROM THE LAST CHECKPOINT        *
+      *       INSTEAD OF REPROCESSING THE WHOLE EXTRACT.      *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCLOAD.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-EXTRACT-FILE  ASSIGN TO "CUSTEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE    ASSIGN TO "LOADCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==EXTRACT-CUSTOMER-REC==.
+
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS            PIC X(02) VALUE SPACES.
+           88  WS-EXTRACT-OK            VALUE '00'.
+           88  WS-EXTRACT-EOF           VALUE '10'.
+
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-MASTER-OK             VALUE '00', '02'.
+
+       01  WS-CHECKPOINT-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-CHECKPOINT-OK         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+           05  WS-RESTART-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-IS-RESTART        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-LOADED        PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-REJECTED      PIC 9(07) VALUE ZERO.
+           05  WS-SKIP-COUNT            PIC 9(07) VALUE ZERO.
+           05  WS-SKIP-REMAINING        PIC 9(07) VALUE ZERO.
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 1000.
+       01  WS-CHECKPOINT-QUOTIENT       PIC 9(07).
+       01  WS-CHECKPOINT-REMAINDER      PIC 9(07).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE             PIC 9(08).
+           05  WS-CURR-TIME             PIC 9(06).
+           05  FILLER                   PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-FOR-RESTART
+           OPEN INPUT  CUST-EXTRACT-FILE
+           IF WS-IS-RESTART
+               OPEN I-O CUST-MASTER-FILE
+           ELSE
+               OPEN OUTPUT CUST-MASTER-FILE
+           END-IF
+           IF NOT WS-MASTER-OK
+               DISPLAY 'ZCNCLOAD - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               IF WS-IS-RESTART
+                   PERFORM 1200-SKIP-PROCESSED-RECORDS
+               END-IF
+               PERFORM 3000-READ-EXTRACT
+           END-IF.
+
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF NOT CKPT-COMPLETE
+                           MOVE 'Y' TO WS-RESTART-SWITCH
+                           MOVE CKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                           DISPLAY 'ZCNCLOAD - RESTARTING AFTER '
+                                   WS-SKIP-COUNT ' RECORDS'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-SKIP-PROCESSED-RECORDS.
+           MOVE WS-SKIP-COUNT TO WS-SKIP-REMAINING
+           PERFORM WS-SKIP-REMAINING TIMES
+               READ CUST-EXTRACT-FILE INTO EXTRACT-CUSTOMER-REC
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM
+           MOVE WS-SKIP-COUNT TO WS-RECORDS-READ
+           MOVE WS-SKIP-COUNT TO WS-RECORDS-LOADED.
+
+       2000-PROCESS-RECORDS.
+           IF EXTRACT-CUSTOMER-REC = SPACES OR LOW-VALUES
+               CONTINUE
+           ELSE
+               MOVE EXTRACT-CUSTOMER-REC TO MASTER-CUSTOMER-REC
+               PERFORM 4000-WRITE-MASTER
+               PERFORM 5000-CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM 3000-READ-EXTRACT.
+
+       3000-READ-EXTRACT.
+           READ CUST-EXTRACT-FILE INTO EXTRACT-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       4000-WRITE-MASTER.
+           WRITE MASTER-CUSTOMER-REC
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'ZCNCLOAD - DUPLICATE/INVALID KEY FOR '
+                           'CUST-ID ' CUST-ID OF MASTER-CUSTOMER-REC
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE.
+
+       5000-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 6000-WRITE-CHECKPOINT
+           END-IF.
+
+       6000-WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE CUST-ID OF MASTER-CUSTOMER-REC TO CKPT-LAST-CUST-ID
+           MOVE WS-RECORDS-READ          TO CKPT-RECORDS-PROCESSED
+           MOVE WS-CURR-DATE             TO CKPT-DATE
+           MOVE WS-CURR-TIME             TO CKPT-TIME
+           MOVE 'N'                      TO CKPT-RUN-COMPLETE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'ZCNCLOAD - CHECKPOINT AT RECORD ' WS-RECORDS-READ.
+
+       9000-TERMINATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-RECORDS-READ          TO CKPT-RECORDS-PROCESSED
+           MOVE WS-CURR-DATE             TO CKPT-DATE
+           MOVE WS-CURR-TIME             TO CKPT-TIME
+           MOVE 'Y'                      TO CKPT-RUN-COMPLETE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           CLOSE CUST-EXTRACT-FILE
+           CLOSE CUST-MASTER-FILE
+           DISPLAY 'ZCNCLOAD - RECORDS READ    : ' WS-RECORDS-READ
+           DISPLAY 'ZCNCLOAD - RECORDS LOADED  : ' WS-RECORDS-LOADED
+           DISPLAY 'ZCNCLOAD - RECORDS REJECTED: ' WS-RECORDS-REJECTED.
