@@ -1,20 +1,148 @@
        IDENTIFICATION DIVISION.
       ******************************************************
-      *  PROGRAM NAME: DTDEM2  ZCNCBL1                     *
+      *  PROGRAM NAME: DTDEM2  ZCNCBL4                     *
       *                                                    *
       *  OBJECTIVES OF TESTCASE:                           *
       *                                                    *
-      *       DEMO TRAINING PROGRAM                        *
+      *       NOTES-UPDATE BATCH STEP.  READS A TRANSACTION *
+      *       FILE OF NOTE-UPDATE REQUESTS (CUST-ID PLUS     *
+      *       NEW NOTE TEXT), VALIDATES EACH CUST-ID AGAINST  *
+      *       THE CUSTOMER MASTER, AND APPENDS THE NOTE VIA   *
+      *       ZCNCNOTA WITH A MATCHING AUDIT RECORD VIA       *
+      *       ZCNCAUDT, INSTEAD OF JUST PROVING A DISPLAY     *
+      *       STATEMENT WORKS.                               *
       *                                                    *
       ******************************************************
-       PROGRAM-ID.             ZCNCBL1.
+       PROGRAM-ID.             ZCNCBL4.
        AUTHOR.                 ZACAN01.
-         
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTE-TRAN-FILE     ASSIGN TO "NOTETRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTE-TRAN-FILE
+           RECORDING MODE IS F.
+           COPY NOTETRAN.
+
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TRAN-READ             PIC 9(07) VALUE ZERO.
+           05  WS-TRAN-APPLIED          PIC 9(07) VALUE ZERO.
+           05  WS-TRAN-REJECTED         PIC 9(07) VALUE ZERO.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE             PIC 9(08).
+           05  WS-CURR-TIME             PIC 9(06).
+
+       01  WS-NOTE-RETURN-CODE          PIC 9(02) VALUE ZERO.
+
+       01  WS-AUDIT-SEQ-NO              PIC 9(06) VALUE ZERO.
+       01  WS-AUDIT-PROGRAM-ID          PIC X(08) VALUE 'ZCNCBL4'.
+       01  WS-AUDIT-OLD-VALUE           PIC X(100) VALUE SPACES.
+       01  WS-AUDIT-NEW-VALUE           PIC X(100) VALUE SPACES.
+       01  WS-AUDIT-RETURN-CODE         PIC 9(02) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       COPY CUSTOMER. 
-      
-       MOVES 'THIS IS A SIMPLE NOTE FOR TEST PURPOSE' TO CUST-NOTES.
-       DISPLAY CUST-NOTES.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT NOTE-TRAN-FILE
+           OPEN INPUT CUST-MASTER-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCBL4 - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-TRANSACTION
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           MOVE NUT-CUST-ID TO CUST-ID OF MASTER-CUSTOMER-REC
+           READ CUST-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-TRAN-REJECTED
+                   DISPLAY 'ZCNCBL4 - CUST-ID NOT FOUND: '
+                           NUT-CUST-ID
+               NOT INVALID KEY
+                   PERFORM 4000-APPEND-NOTE
+           END-READ
+           PERFORM 3000-READ-TRANSACTION.
+
+       3000-READ-TRANSACTION.
+           READ NOTE-TRAN-FILE INTO NOTE-UPDATE-TRAN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-TRAN-READ
+           END-READ.
+
+       4000-APPEND-NOTE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           CALL 'ZCNCNOTA' USING NUT-CUST-ID
+                                 NUT-NOTE-TEXT
+                                 NUT-USER-ID
+                                 WS-CURR-DATE
+                                 WS-CURR-TIME
+                                 WS-NOTE-RETURN-CODE
+           END-CALL
+           IF WS-NOTE-RETURN-CODE = ZERO
+               MOVE SPACES        TO WS-AUDIT-OLD-VALUE
+               MOVE NUT-NOTE-TEXT TO WS-AUDIT-NEW-VALUE
+               ADD 1 TO WS-AUDIT-SEQ-NO
+               CALL 'ZCNCAUDT' USING NUT-CUST-ID
+                                     WS-AUDIT-SEQ-NO
+                                     WS-CURR-DATE
+                                     WS-CURR-TIME
+                                     WS-AUDIT-PROGRAM-ID
+                                     NUT-USER-ID
+                                     'NOTES'
+                                     WS-AUDIT-OLD-VALUE
+                                     WS-AUDIT-NEW-VALUE
+                                     WS-AUDIT-RETURN-CODE
+               END-CALL
+               ADD 1 TO WS-TRAN-APPLIED
+               DISPLAY 'ZCNCBL4 - NOTE APPENDED FOR: ' NUT-CUST-ID
+           ELSE
+               ADD 1 TO WS-TRAN-REJECTED
+               DISPLAY 'ZCNCBL4 - NOTE APPEND FAILED FOR: '
+                       NUT-CUST-ID
+           END-IF.
 
-       STOP RUN.
+       9000-TERMINATE.
+           CLOSE NOTE-TRAN-FILE
+           CLOSE CUST-MASTER-FILE
+           DISPLAY 'ZCNCBL4 - TRANSACTIONS READ    : ' WS-TRAN-READ
+           DISPLAY 'ZCNCBL4 - TRANSACTIONS APPLIED : '
+                   WS-TRAN-APPLIED
+           DISPLAY 'ZCNCBL4 - TRANSACTIONS REJECTED: '
+                   WS-TRAN-REJECTED
+           IF WS-TRAN-REJECTED > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
