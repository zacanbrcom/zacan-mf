@@ -1,20 +1,128 @@
        IDENTIFICATION DIVISION.
       ******************************************************
-      *  PROGRAM NAME: DTDEM2  ZCNCBL1                     *
+      *  PROGRAM NAME: DTDEM2  ZCNCBL3                     *
       *                                                    *
       *  OBJECTIVES OF TESTCASE:                           *
       *                                                    *
-      *       DEMO TRAINING PROGRAM                        *
+      *       INTERNATIONAL-CUSTOMER BATCH PROCESSING.      *
+      *       READS A BATCH OF OVERSEAS CUSTOMER RECORDS    *
+      *       (CUSTREC3 - FULL INTERNATIONAL PHONE NUMBER,  *
+      *       NON-US POSTAL FORMAT, PREFERRED LANGUAGE) AND  *
+      *       ADDS EACH ONE TO THE CUSTOMER MASTER FILE.     *
       *                                                    *
       ******************************************************
-       PROGRAM-ID.             ZCNCBL1.
+       PROGRAM-ID.             ZCNCBL3.
        AUTHOR.                 ZACAN01.
-         
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTL-INTAKE-FILE   ASSIGN TO "INTLCUST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTL-INTAKE-FILE
+           RECORDING MODE IS F.
+           COPY CUSTREC3.
+
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INTAKE-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-INTAKE-READ           PIC 9(07) VALUE ZERO.
+           05  WS-INTAKE-ADDED          PIC 9(07) VALUE ZERO.
+           05  WS-INTAKE-REJECTED       PIC 9(07) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       COPY CUSTREC3. 
-      
-       MOVE 'THIS IS A SIMPLE NOTE FOR TEST PURPOSE' TO NOTES.
-       DISPLAY NOTES.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INTAKE UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  INTL-INTAKE-FILE
+           OPEN I-O    CUST-MASTER-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCBL3 - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-INTAKE
+           END-IF.
+
+       2000-PROCESS-INTAKE.
+           PERFORM 2100-BUILD-MASTER-RECORD
+           PERFORM 2200-ADD-TO-MASTER
+           PERFORM 3000-READ-INTAKE.
+
+       2100-BUILD-MASTER-RECORD.
+           MOVE SPACES TO MASTER-CUSTOMER-REC
+           MOVE CUST-ID OF CUSTREC3-RECORD
+               TO CUST-ID OF MASTER-CUSTOMER-REC
+           MOVE CUST-FIRST-NAME OF CUSTREC3-RECORD
+               TO CUST-FIRST-NAME OF MASTER-CUSTOMER-REC
+           MOVE CUST-LAST-NAME OF CUSTREC3-RECORD
+               TO CUST-LAST-NAME OF MASTER-CUSTOMER-REC
+           MOVE CITY OF CUSTREC3-RECORD
+               TO CITY OF MASTER-CUSTOMER-REC
+           MOVE SPACES TO US-STATE OF MASTER-CUSTOMER-REC
+           MOVE COUNTRY-CODE OF CUSTREC3-RECORD
+               TO COUNTRY-CODE OF MASTER-CUSTOMER-REC
+           MOVE INTL-POSTAL-FORMAT OF CUSTREC3-RECORD
+               TO POSTAL-CODE OF MASTER-CUSTOMER-REC
+           MOVE 'NNNN' TO CUST-STATUS-FLAGS OF MASTER-CUSTOMER-REC
+           MOVE NOTES OF CUSTREC3-RECORD
+               TO NOTES OF MASTER-CUSTOMER-REC.
+
+       2200-ADD-TO-MASTER.
+           WRITE MASTER-CUSTOMER-REC
+               INVALID KEY
+                   ADD 1 TO WS-INTAKE-REJECTED
+                   DISPLAY 'ZCNCBL3 - CUST-ID ALREADY ON MASTER: '
+                           CUST-ID OF MASTER-CUSTOMER-REC
+               NOT INVALID KEY
+                   ADD 1 TO WS-INTAKE-ADDED
+                   DISPLAY 'ZCNCBL3 - ADDED INTL CUST-ID: '
+                           CUST-ID OF MASTER-CUSTOMER-REC
+                           ' COUNTRY: '
+                           COUNTRY-CODE OF MASTER-CUSTOMER-REC
+                           ' LANGUAGE: '
+                           PREFERRED-LANGUAGE-CODE OF CUSTREC3-RECORD
+           END-WRITE.
+
+       3000-READ-INTAKE.
+           READ INTL-INTAKE-FILE INTO CUSTREC3-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-INTAKE-READ
+           END-READ.
 
-       STOP RUN.
+       9000-TERMINATE.
+           CLOSE INTL-INTAKE-FILE
+           CLOSE CUST-MASTER-FILE
+           DISPLAY 'ZCNCBL3 - RECORDS READ   : ' WS-INTAKE-READ
+           DISPLAY 'ZCNCBL3 - RECORDS ADDED  : ' WS-INTAKE-ADDED
+           DISPLAY 'ZCNCBL3 - RECORDS REJECTED: ' WS-INTAKE-REJECTED
+           IF WS-INTAKE-REJECTED > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
