@@ -0,0 +1,524 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCMAINT                   *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       MENU-DRIVEN CUSTOMER MAINTENANCE.  READS A    *
+      *       STREAM OF ADD/CHANGE/DELETE/INQUIRE           *
+      *       TRANSACTIONS KEYED BY CUST-ID, EDITS THE       *
+      *       CUST-NAME AND CUST-LOCATION GROUPS, AND        *
+      *       APPLIES THE CHANGE TO THE CUSTOMER MASTER      *
+      *       FILE SO THE OPERATIONS DESK HAS A REAL WAY     *
+      *       TO FIX A CUSTOMER RECORD.                      *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCMAINT.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRAN-FILE    ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT MAINT-RESULTS-FILE ASSIGN TO "MAINTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT NAME-OVERFLOW-FILE ASSIGN TO "NAMEOVFL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOV-CUST-ID
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+
+           SELECT LOCK-FILE          ASSIGN TO "CUSTLOCK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LCK-CUST-ID
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRAN-FILE
+           RECORDING MODE IS F.
+           COPY CUSTTRAN.
+
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  MAINT-RESULTS-FILE
+           RECORDING MODE IS F.
+       01  MAINT-RESULTS-LINE            PIC X(80).
+
+       FD  NAME-OVERFLOW-FILE
+           RECORDING MODE IS F.
+           COPY NAMEOVFL.
+
+       FD  LOCK-FILE
+           RECORDING MODE IS F.
+           COPY LOCKREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-RESULTS-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-OVERFLOW-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-LOCK-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-LOCK-SWITCH               PIC X(01) VALUE 'N'.
+           88  WS-LOCK-FAILED           VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-EDIT-SWITCH               PIC X(01) VALUE 'Y'.
+           88  WS-EDIT-PASSED           VALUE 'Y'.
+
+       01  WS-EDIT-MESSAGE              PIC X(40) VALUE SPACES.
+
+       01  WS-VALID-STATE-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-VALID-STATE           VALUE 'Y'.
+       01  WS-VALID-COUNTRY-FLAG        PIC X(01) VALUE 'N'.
+           88  WS-VALID-COUNTRY         VALUE 'Y'.
+
+      * VALID US STATE AND COUNTRY CODE TABLES - SHARED WITH ZCNCVAL
+      * SO A CLERK CAN'T KEY IN A STATE/COUNTRY THE BATCH VALIDATOR
+      * WOULD HAVE REJECTED.
+           COPY STCNTRY.
+
+       01  WS-COUNTERS.
+           05  WS-TRAN-READ             PIC 9(07) VALUE ZERO.
+           05  WS-TRAN-APPLIED          PIC 9(07) VALUE ZERO.
+           05  WS-TRAN-REJECTED         PIC 9(07) VALUE ZERO.
+
+       01  WS-RESULT-LINE.
+           05  WS-RES-TRAN-CODE         PIC X(01).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-RES-CUST-ID           PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-RES-STATUS            PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-RES-MESSAGE           PIC X(40).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-RES-NAME-TRUNC-IND    PIC X(15) VALUE SPACES.
+
+       01  WS-NOTE-RETURN-CODE          PIC 9(02).
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE             PIC 9(08).
+           05  WS-CURR-TIME             PIC 9(06).
+           05  FILLER                   PIC X(08).
+
+       01  WS-AUDIT-SEQ-NO               PIC 9(06) VALUE ZERO.
+       01  WS-AUDIT-RETURN-CODE          PIC 9(02).
+       01  WS-OLD-VIP-FLAG               PIC X(01).
+       01  WS-OLD-DNC-FLAG               PIC X(01).
+       01  WS-OLD-INACTIVE-FLAG          PIC X(01).
+       01  WS-OLD-MISS-CALL-FLAG         PIC X(01).
+       01  WS-AUDIT-PROGRAM-ID           PIC X(08) VALUE 'ZCNCMNT'.
+       01  WS-AUDIT-FIELD-NAME           PIC X(15) VALUE SPACES.
+       01  WS-AUDIT-OLD-VALUE            PIC X(100) VALUE SPACES.
+       01  WS-AUDIT-NEW-VALUE            PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  MAINT-TRAN-FILE
+           OPEN I-O    CUST-MASTER-FILE
+           OPEN OUTPUT MAINT-RESULTS-FILE
+           OPEN I-O    NAME-OVERFLOW-FILE
+           IF WS-OVERFLOW-STATUS = '35'
+               OPEN OUTPUT NAME-OVERFLOW-FILE
+               CLOSE NAME-OVERFLOW-FILE
+               OPEN I-O NAME-OVERFLOW-FILE
+           END-IF
+           OPEN I-O    LOCK-FILE
+           IF WS-LOCK-STATUS = '35'
+               OPEN OUTPUT LOCK-FILE
+               CLOSE LOCK-FILE
+               OPEN I-O LOCK-FILE
+           END-IF
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCMAINT - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-TRANSACTION
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           MOVE SPACES TO WS-EDIT-MESSAGE
+           MOVE SPACES TO WS-RES-NAME-TRUNC-IND
+           MOVE 'Y' TO WS-EDIT-SWITCH
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM 9500-ACQUIRE-LOCK
+                   IF WS-LOCK-FAILED
+                       MOVE 'N' TO WS-EDIT-SWITCH
+                       MOVE 'CUST-ID LOCKED BY ANOTHER USER' TO
+                           WS-EDIT-MESSAGE
+                       PERFORM 9100-WRITE-RESULT
+                   ELSE
+                       PERFORM 4000-EDIT-TRANSACTION
+                       IF WS-EDIT-PASSED
+                           PERFORM 5000-ADD-CUSTOMER
+                       END-IF
+                       PERFORM 9600-RELEASE-LOCK
+                   END-IF
+               WHEN TRAN-CHANGE
+                   PERFORM 9500-ACQUIRE-LOCK
+                   IF WS-LOCK-FAILED
+                       MOVE 'N' TO WS-EDIT-SWITCH
+                       MOVE 'CUST-ID LOCKED BY ANOTHER USER' TO
+                           WS-EDIT-MESSAGE
+                       PERFORM 9100-WRITE-RESULT
+                   ELSE
+                       PERFORM 4000-EDIT-TRANSACTION
+                       IF WS-EDIT-PASSED
+                           PERFORM 6000-CHANGE-CUSTOMER
+                       END-IF
+                       PERFORM 9600-RELEASE-LOCK
+                   END-IF
+               WHEN TRAN-DELETE
+                   PERFORM 9500-ACQUIRE-LOCK
+                   IF WS-LOCK-FAILED
+                       MOVE 'N' TO WS-EDIT-SWITCH
+                       MOVE 'CUST-ID LOCKED BY ANOTHER USER' TO
+                           WS-EDIT-MESSAGE
+                       PERFORM 9100-WRITE-RESULT
+                   ELSE
+                       PERFORM 7000-DELETE-CUSTOMER
+                       PERFORM 9600-RELEASE-LOCK
+                   END-IF
+               WHEN TRAN-INQUIRE
+                   PERFORM 8000-INQUIRE-CUSTOMER
+               WHEN OTHER
+                   MOVE 'N' TO WS-EDIT-SWITCH
+                   MOVE 'INVALID TRANSACTION CODE' TO WS-EDIT-MESSAGE
+                   PERFORM 9100-WRITE-RESULT
+           END-EVALUATE
+           PERFORM 3000-READ-TRANSACTION.
+
+       3000-READ-TRANSACTION.
+           READ MAINT-TRAN-FILE INTO CUST-MAINT-TRAN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-TRAN-READ
+           END-READ.
+
+       4000-EDIT-TRANSACTION.
+           IF CMT-CUST-ID = SPACES
+               MOVE 'N' TO WS-EDIT-SWITCH
+               MOVE 'CUST-ID IS REQUIRED' TO WS-EDIT-MESSAGE
+           END-IF
+           IF CMT-FIRST-NAME = SPACES OR CMT-LAST-NAME = SPACES
+               MOVE 'N' TO WS-EDIT-SWITCH
+               MOVE 'CUST-NAME MUST NOT BE BLANK' TO WS-EDIT-MESSAGE
+           END-IF
+           IF CMT-COUNTRY-CODE = SPACES
+               MOVE 'N' TO WS-EDIT-SWITCH
+               MOVE 'COUNTRY-CODE IS REQUIRED' TO WS-EDIT-MESSAGE
+           ELSE
+               IF CMT-US-STATE = SPACES AND CMT-COUNTRY-CODE = 'USA'
+                   MOVE 'N' TO WS-EDIT-SWITCH
+                   MOVE 'US-STATE REQUIRED FOR USA' TO WS-EDIT-MESSAGE
+               ELSE
+                   PERFORM 4100-VALIDATE-COUNTRY
+                   PERFORM 4200-VALIDATE-STATE
+                   IF NOT WS-VALID-COUNTRY
+                       MOVE 'N' TO WS-EDIT-SWITCH
+                       MOVE 'INVALID COUNTRY-CODE' TO WS-EDIT-MESSAGE
+                   ELSE
+                       IF NOT WS-VALID-STATE
+                           MOVE 'N' TO WS-EDIT-SWITCH
+                           MOVE 'INVALID US-STATE CODE' TO
+                               WS-EDIT-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT WS-EDIT-PASSED
+               PERFORM 9100-WRITE-RESULT
+           END-IF.
+
+       4100-VALIDATE-COUNTRY.
+           SET WS-VALID-COUNTRY-FLAG TO 'N'
+           SET WS-COUNTRY-IDX TO 1
+           SEARCH WS-VALID-COUNTRY-ENTRY
+               AT END
+                   SET WS-VALID-COUNTRY-FLAG TO 'N'
+               WHEN WS-VALID-COUNTRY-ENTRY (WS-COUNTRY-IDX) =
+                    CMT-COUNTRY-CODE
+                   SET WS-VALID-COUNTRY-FLAG TO 'Y'
+           END-SEARCH.
+
+       4200-VALIDATE-STATE.
+           IF CMT-COUNTRY-CODE NOT = 'USA'
+               SET WS-VALID-STATE-FLAG TO 'Y'
+           ELSE
+               SET WS-VALID-STATE-FLAG TO 'N'
+               SET WS-STATE-IDX TO 1
+               SEARCH WS-VALID-STATE-ENTRY
+                   AT END
+                       SET WS-VALID-STATE-FLAG TO 'N'
+                   WHEN WS-VALID-STATE-ENTRY (WS-STATE-IDX) =
+                        CMT-US-STATE
+                       SET WS-VALID-STATE-FLAG TO 'Y'
+               END-SEARCH
+           END-IF.
+
+       5000-ADD-CUSTOMER.
+           MOVE SPACES TO MASTER-CUSTOMER-REC
+           MOVE CMT-CUST-ID          TO CUST-ID OF MASTER-CUSTOMER-REC
+           MOVE CMT-FIRST-NAME       TO
+               CUST-FIRST-NAME OF MASTER-CUSTOMER-REC
+           MOVE CMT-LAST-NAME        TO
+               CUST-LAST-NAME OF MASTER-CUSTOMER-REC
+           MOVE CMT-CITY             TO CITY OF MASTER-CUSTOMER-REC
+           MOVE CMT-US-STATE         TO US-STATE OF MASTER-CUSTOMER-REC
+           MOVE CMT-COUNTRY-CODE     TO
+               COUNTRY-CODE OF MASTER-CUSTOMER-REC
+           MOVE CMT-POSTAL-CODE      TO
+               POSTAL-CODE OF MASTER-CUSTOMER-REC
+           IF CMT-VIP-FLAG = 'Y'
+               MOVE 'Y' TO CUST-VIP-FLAG OF MASTER-CUSTOMER-REC
+           ELSE
+               MOVE 'N' TO CUST-VIP-FLAG OF MASTER-CUSTOMER-REC
+           END-IF
+           IF CMT-DNC-FLAG = 'Y'
+               MOVE 'Y' TO CUST-DO-NOT-CALL-FLAG OF MASTER-CUSTOMER-REC
+           ELSE
+               MOVE 'N' TO CUST-DO-NOT-CALL-FLAG OF MASTER-CUSTOMER-REC
+           END-IF
+           IF CMT-INACTIVE-FLAG = 'Y'
+               MOVE 'Y' TO CUST-INACTIVE-FLAG OF MASTER-CUSTOMER-REC
+           ELSE
+               MOVE 'N' TO CUST-INACTIVE-FLAG OF MASTER-CUSTOMER-REC
+           END-IF
+           IF CMT-MISS-CALL-FLAG = 'Y'
+               MOVE 'Y' TO CUST-MISS-CALL-FLAG OF MASTER-CUSTOMER-REC
+           ELSE
+               MOVE 'N' TO CUST-MISS-CALL-FLAG OF MASTER-CUSTOMER-REC
+           END-IF
+           WRITE MASTER-CUSTOMER-REC
+               INVALID KEY
+                   MOVE 'CUST-ID ALREADY EXISTS' TO WS-EDIT-MESSAGE
+                   PERFORM 9100-WRITE-RESULT
+               NOT INVALID KEY
+                   PERFORM 9200-APPEND-NOTE-IF-PRESENT
+                   PERFORM 9400-CHECK-NAME-OVERFLOW
+                   MOVE 'ADDED' TO WS-EDIT-MESSAGE
+                   PERFORM 9100-WRITE-RESULT
+           END-WRITE.
+
+       6000-CHANGE-CUSTOMER.
+           MOVE CMT-CUST-ID TO CUST-ID OF MASTER-CUSTOMER-REC
+           READ CUST-MASTER-FILE
+               INVALID KEY
+                   MOVE 'CUST-ID NOT FOUND' TO WS-EDIT-MESSAGE
+                   PERFORM 9100-WRITE-RESULT
+               NOT INVALID KEY
+                   MOVE CUST-VIP-FLAG OF MASTER-CUSTOMER-REC
+                       TO WS-OLD-VIP-FLAG
+                   MOVE CUST-DO-NOT-CALL-FLAG OF MASTER-CUSTOMER-REC
+                       TO WS-OLD-DNC-FLAG
+                   MOVE CUST-INACTIVE-FLAG OF MASTER-CUSTOMER-REC
+                       TO WS-OLD-INACTIVE-FLAG
+                   MOVE CUST-MISS-CALL-FLAG OF MASTER-CUSTOMER-REC
+                       TO WS-OLD-MISS-CALL-FLAG
+                   MOVE CMT-FIRST-NAME    TO
+                       CUST-FIRST-NAME OF MASTER-CUSTOMER-REC
+                   MOVE CMT-LAST-NAME     TO
+                       CUST-LAST-NAME OF MASTER-CUSTOMER-REC
+                   MOVE CMT-CITY          TO
+                       CITY OF MASTER-CUSTOMER-REC
+                   MOVE CMT-US-STATE      TO
+                       US-STATE OF MASTER-CUSTOMER-REC
+                   MOVE CMT-COUNTRY-CODE  TO
+                       COUNTRY-CODE OF MASTER-CUSTOMER-REC
+                   MOVE CMT-POSTAL-CODE   TO
+                       POSTAL-CODE OF MASTER-CUSTOMER-REC
+                   PERFORM 6100-APPLY-STATUS-CHANGES
+                   REWRITE MASTER-CUSTOMER-REC
+                   PERFORM 9200-APPEND-NOTE-IF-PRESENT
+                   PERFORM 9400-CHECK-NAME-OVERFLOW
+                   MOVE 'CHANGED' TO WS-EDIT-MESSAGE
+                   PERFORM 9100-WRITE-RESULT
+           END-READ.
+
+       6100-APPLY-STATUS-CHANGES.
+           IF CMT-VIP-FLAG NOT = SPACES
+               AND CMT-VIP-FLAG NOT = WS-OLD-VIP-FLAG
+               MOVE CMT-VIP-FLAG TO CUST-VIP-FLAG OF MASTER-CUSTOMER-REC
+               MOVE SPACES TO WS-AUDIT-OLD-VALUE WS-AUDIT-NEW-VALUE
+               MOVE WS-OLD-VIP-FLAG TO WS-AUDIT-OLD-VALUE
+               MOVE CMT-VIP-FLAG    TO WS-AUDIT-NEW-VALUE
+               MOVE 'CUST-VIP-FLAG' TO WS-AUDIT-FIELD-NAME
+               PERFORM 9300-AUDIT-STATUS-CHANGE
+           END-IF
+           IF CMT-DNC-FLAG NOT = SPACES
+               AND CMT-DNC-FLAG NOT = WS-OLD-DNC-FLAG
+               MOVE CMT-DNC-FLAG TO
+                   CUST-DO-NOT-CALL-FLAG OF MASTER-CUSTOMER-REC
+               MOVE SPACES TO WS-AUDIT-OLD-VALUE WS-AUDIT-NEW-VALUE
+               MOVE WS-OLD-DNC-FLAG TO WS-AUDIT-OLD-VALUE
+               MOVE CMT-DNC-FLAG    TO WS-AUDIT-NEW-VALUE
+               MOVE 'CUST-DNC-FLAG' TO WS-AUDIT-FIELD-NAME
+               PERFORM 9300-AUDIT-STATUS-CHANGE
+           END-IF
+           IF CMT-INACTIVE-FLAG NOT = SPACES
+               AND CMT-INACTIVE-FLAG NOT = WS-OLD-INACTIVE-FLAG
+               MOVE CMT-INACTIVE-FLAG TO
+                   CUST-INACTIVE-FLAG OF MASTER-CUSTOMER-REC
+               MOVE SPACES TO WS-AUDIT-OLD-VALUE WS-AUDIT-NEW-VALUE
+               MOVE WS-OLD-INACTIVE-FLAG TO WS-AUDIT-OLD-VALUE
+               MOVE CMT-INACTIVE-FLAG    TO WS-AUDIT-NEW-VALUE
+               MOVE 'CUST-INACTIVE'      TO WS-AUDIT-FIELD-NAME
+               PERFORM 9300-AUDIT-STATUS-CHANGE
+           END-IF
+           IF CMT-MISS-CALL-FLAG NOT = SPACES
+               AND CMT-MISS-CALL-FLAG NOT = WS-OLD-MISS-CALL-FLAG
+               MOVE CMT-MISS-CALL-FLAG TO
+                   CUST-MISS-CALL-FLAG OF MASTER-CUSTOMER-REC
+               MOVE SPACES TO WS-AUDIT-OLD-VALUE WS-AUDIT-NEW-VALUE
+               MOVE WS-OLD-MISS-CALL-FLAG TO WS-AUDIT-OLD-VALUE
+               MOVE CMT-MISS-CALL-FLAG    TO WS-AUDIT-NEW-VALUE
+               MOVE 'CUST-MISS-CALL'      TO WS-AUDIT-FIELD-NAME
+               PERFORM 9300-AUDIT-STATUS-CHANGE
+           END-IF.
+
+       7000-DELETE-CUSTOMER.
+           MOVE CMT-CUST-ID TO CUST-ID OF MASTER-CUSTOMER-REC
+           DELETE CUST-MASTER-FILE
+               INVALID KEY
+                   MOVE 'CUST-ID NOT FOUND' TO WS-EDIT-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'DELETED' TO WS-EDIT-MESSAGE
+           END-DELETE
+           PERFORM 9100-WRITE-RESULT.
+
+       8000-INQUIRE-CUSTOMER.
+           MOVE CMT-CUST-ID TO CUST-ID OF MASTER-CUSTOMER-REC
+           READ CUST-MASTER-FILE
+               INVALID KEY
+                   MOVE 'CUST-ID NOT FOUND' TO WS-EDIT-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'FOUND' TO WS-EDIT-MESSAGE
+                   DISPLAY 'ZCNCMAINT - INQUIRY: ' MASTER-CUSTOMER-REC
+           END-READ
+           PERFORM 9100-WRITE-RESULT.
+
+       9100-WRITE-RESULT.
+           MOVE CMT-TRAN-CODE  TO WS-RES-TRAN-CODE
+           MOVE CMT-CUST-ID    TO WS-RES-CUST-ID
+           IF WS-EDIT-MESSAGE = 'ADDED' OR 'CHANGED' OR 'DELETED'
+                                  OR 'FOUND'
+               MOVE 'OK'       TO WS-RES-STATUS
+               ADD 1 TO WS-TRAN-APPLIED
+           ELSE
+               MOVE 'REJECTED' TO WS-RES-STATUS
+               ADD 1 TO WS-TRAN-REJECTED
+           END-IF
+           MOVE WS-EDIT-MESSAGE TO WS-RES-MESSAGE
+           WRITE MAINT-RESULTS-LINE FROM WS-RESULT-LINE.
+
+       9400-CHECK-NAME-OVERFLOW.
+           IF CMT-FIRST-NAME (11:20) NOT = SPACES
+               OR CMT-LAST-NAME (11:20) NOT = SPACES
+               MOVE 'NAME TRUNCATED' TO WS-RES-NAME-TRUNC-IND
+               MOVE CMT-CUST-ID     TO NOV-CUST-ID
+               MOVE CMT-FIRST-NAME  TO NOV-FULL-FIRST-NAME
+               MOVE CMT-LAST-NAME   TO NOV-FULL-LAST-NAME
+               WRITE NAME-OVERFLOW-RECORD
+                   INVALID KEY
+                       REWRITE NAME-OVERFLOW-RECORD
+               END-WRITE
+           END-IF.
+
+       9500-ACQUIRE-LOCK.
+           MOVE 'N' TO WS-LOCK-SWITCH
+           MOVE CMT-CUST-ID TO LCK-CUST-ID
+           MOVE CMT-USER-ID TO LCK-USER-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-DATE TO LCK-DATE
+           MOVE WS-CURR-TIME TO LCK-TIME
+           WRITE LOCK-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-LOCK-SWITCH
+           END-WRITE.
+
+       9600-RELEASE-LOCK.
+           MOVE CMT-CUST-ID TO LCK-CUST-ID
+           DELETE LOCK-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       9200-APPEND-NOTE-IF-PRESENT.
+           IF CMT-NOTE-TEXT NOT = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               CALL 'ZCNCNOTA' USING CMT-CUST-ID
+                                     CMT-NOTE-TEXT
+                                     CMT-USER-ID
+                                     WS-CURR-DATE
+                                     WS-CURR-TIME
+                                     WS-NOTE-RETURN-CODE
+               END-CALL
+               MOVE SPACES        TO WS-AUDIT-OLD-VALUE
+               MOVE CMT-NOTE-TEXT TO WS-AUDIT-NEW-VALUE
+               ADD 1 TO WS-AUDIT-SEQ-NO
+               CALL 'ZCNCAUDT' USING CMT-CUST-ID
+                                     WS-AUDIT-SEQ-NO
+                                     WS-CURR-DATE
+                                     WS-CURR-TIME
+                                     WS-AUDIT-PROGRAM-ID
+                                     CMT-USER-ID
+                                     'NOTES'
+                                     WS-AUDIT-OLD-VALUE
+                                     WS-AUDIT-NEW-VALUE
+                                     WS-AUDIT-RETURN-CODE
+               END-CALL
+           END-IF.
+
+       9300-AUDIT-STATUS-CHANGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           ADD 1 TO WS-AUDIT-SEQ-NO
+           CALL 'ZCNCAUDT' USING CMT-CUST-ID
+                                 WS-AUDIT-SEQ-NO
+                                 WS-CURR-DATE
+                                 WS-CURR-TIME
+                                 WS-AUDIT-PROGRAM-ID
+                                 CMT-USER-ID
+                                 WS-AUDIT-FIELD-NAME
+                                 WS-AUDIT-OLD-VALUE
+                                 WS-AUDIT-NEW-VALUE
+                                 WS-AUDIT-RETURN-CODE
+           END-CALL.
+
+       9000-TERMINATE.
+           CLOSE MAINT-TRAN-FILE
+           CLOSE CUST-MASTER-FILE
+           CLOSE MAINT-RESULTS-FILE
+           CLOSE NAME-OVERFLOW-FILE
+           CLOSE LOCK-FILE
+           DISPLAY 'ZCNCMAINT - TRANSACTIONS READ   : ' WS-TRAN-READ
+           DISPLAY 'ZCNCMAINT - TRANSACTIONS APPLIED: '
+                   WS-TRAN-APPLIED
+           DISPLAY 'ZCNCMAINT - TRANSACTIONS REJECTED: '
+                   WS-TRAN-REJECTED.
