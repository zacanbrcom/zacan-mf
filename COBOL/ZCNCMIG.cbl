@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCMIG                     *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       ONE-TIME MIGRATION FROM THE CURRENT CUSTOMER   *
+      *       LAYOUT TO THE EXPANDED CONTACT-INFO LAYOUT.    *
+      *       READS THE EXISTING CUST-MASTER-FILE AND         *
+      *       WRITES OUT CUST-EXPANDED-FILE WITH PHONE AND    *
+      *       EMAIL ADDED (BLANK FOR EXISTING RECORDS),       *
+      *       PRESERVING CUST-ID, CUST-NAME, CUST-LOCATION,   *
+      *       CUST-STATUS-FLAGS, AND NOTES AS-IS SO WE DON'T   *
+      *       LOSE THE CUSTOMER BASE ALREADY ON FILE.          *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCMIG.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CUST-EXPANDED-FILE ASSIGN TO "CUSTEXPF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF CUSTOMER-EXPANDED-REC
+               FILE STATUS IS WS-EXPANDED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  CUST-EXPANDED-FILE
+           RECORDING MODE IS F.
+           COPY CUSTEXP REPLACING ==CUSTOMER-EXPANDED-RECORD== BY
+                                   ==CUSTOMER-EXPANDED-REC==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EXPANDED-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-EXPANDED-OK           VALUE '00', '02'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-MIGRATED      PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-REJECTED      PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUST-MASTER-FILE
+           OPEN OUTPUT CUST-EXPANDED-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCMIG - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-MASTER
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-BUILD-EXPANDED-RECORD
+           PERFORM 4000-WRITE-EXPANDED
+           PERFORM 3000-READ-MASTER.
+
+       2100-BUILD-EXPANDED-RECORD.
+           MOVE SPACES TO CUSTOMER-EXPANDED-REC
+           MOVE CUST-ID OF MASTER-CUSTOMER-REC TO
+               CUST-ID OF CUSTOMER-EXPANDED-REC
+           MOVE CUST-FIRST-NAME OF MASTER-CUSTOMER-REC TO
+               CUST-FIRST-NAME OF CUSTOMER-EXPANDED-REC
+           MOVE CUST-LAST-NAME OF MASTER-CUSTOMER-REC TO
+               CUST-LAST-NAME OF CUSTOMER-EXPANDED-REC
+           MOVE CITY OF MASTER-CUSTOMER-REC TO
+               CITY OF CUSTOMER-EXPANDED-REC
+           MOVE US-STATE OF MASTER-CUSTOMER-REC TO
+               US-STATE OF CUSTOMER-EXPANDED-REC
+           MOVE COUNTRY-CODE OF MASTER-CUSTOMER-REC TO
+               COUNTRY-CODE OF CUSTOMER-EXPANDED-REC
+           MOVE POSTAL-CODE OF MASTER-CUSTOMER-REC TO
+               POSTAL-CODE OF CUSTOMER-EXPANDED-REC
+           MOVE CUST-VIP-FLAG OF MASTER-CUSTOMER-REC TO
+               CUST-VIP-FLAG OF CUSTOMER-EXPANDED-REC
+           MOVE CUST-DO-NOT-CALL-FLAG OF MASTER-CUSTOMER-REC TO
+               CUST-DO-NOT-CALL-FLAG OF CUSTOMER-EXPANDED-REC
+           MOVE CUST-INACTIVE-FLAG OF MASTER-CUSTOMER-REC TO
+               CUST-INACTIVE-FLAG OF CUSTOMER-EXPANDED-REC
+           MOVE CUST-MISS-CALL-FLAG OF MASTER-CUSTOMER-REC TO
+               CUST-MISS-CALL-FLAG OF CUSTOMER-EXPANDED-REC
+           MOVE NOTES OF MASTER-CUSTOMER-REC TO
+               NOTES OF CUSTOMER-EXPANDED-REC
+           MOVE SPACES TO CUST-PHONE-NUMBER OF CUSTOMER-EXPANDED-REC
+           MOVE SPACES TO CUST-EMAIL-ADDRESS OF CUSTOMER-EXPANDED-REC.
+
+       3000-READ-MASTER.
+           READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       4000-WRITE-EXPANDED.
+           WRITE CUSTOMER-EXPANDED-REC
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'ZCNCMIG - DUPLICATE/INVALID KEY FOR '
+                           'CUST-ID ' CUST-ID OF CUSTOMER-EXPANDED-REC
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-MIGRATED
+           END-WRITE.
+
+       9000-TERMINATE.
+           CLOSE CUST-MASTER-FILE
+           CLOSE CUST-EXPANDED-FILE
+           DISPLAY 'ZCNCMIG - RECORDS READ     : ' WS-RECORDS-READ
+           DISPLAY 'ZCNCMIG - RECORDS MIGRATED : ' WS-RECORDS-MIGRATED
+           DISPLAY 'ZCNCMIG - RECORDS REJECTED : ' WS-RECORDS-REJECTED.
