@@ -1,20 +1,129 @@
        IDENTIFICATION DIVISION.
       ******************************************************
-      *  PROGRAM NAME: DTDEM2  ZCNCBL1                     *
+      *  PROGRAM NAME: DTDEM2  ZCNCBL2                     *
       *                                                    *
       *  OBJECTIVES OF TESTCASE:                           *
       *                                                    *
-      *       DEMO TRAINING PROGRAM                        *
+      *       NEW-CUSTOMER ONBOARDING INTAKE.  READS A      *
+      *       BATCH OF CUSTOMER-NEW ONBOARDING RECORDS     *
+      *       (APPLICATION DATE, SOURCE CHANNEL, INITIAL    *
+      *       CREDIT-CHECK STATUS) AND ADDS EACH ONE TO     *
+      *       THE CUSTOMER MASTER FILE SO NEW CUSTOMERS     *
+      *       AREN'T CAPTURED ON THE SAME SKINNY RECORD     *
+      *       USED FOR LONG-TENURED CUSTOMERS.              *
       *                                                    *
       ******************************************************
-       PROGRAM-ID.             ZCNCBL1.
+       PROGRAM-ID.             ZCNCBL2.
        AUTHOR.                 ZACAN01.
-         
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ONBOARD-INTAKE-FILE ASSIGN TO "ONBOARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ONBOARD-INTAKE-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER-NEW.
+
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INTAKE-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-INTAKE-READ           PIC 9(07) VALUE ZERO.
+           05  WS-INTAKE-ADDED          PIC 9(07) VALUE ZERO.
+           05  WS-INTAKE-REJECTED       PIC 9(07) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       COPY CUSTOMER-NEW. 
-      
-       MOVES 'THIS IS A SIMPLE NOTE FOR TEST PURPOSE' TO NOTES.
-       DISPLAY NOTES.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INTAKE UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ONBOARD-INTAKE-FILE
+           OPEN I-O    CUST-MASTER-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCBL2 - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-INTAKE
+           END-IF.
+
+       2000-PROCESS-INTAKE.
+           PERFORM 2100-BUILD-MASTER-RECORD
+           PERFORM 2200-ADD-TO-MASTER
+           PERFORM 3000-READ-INTAKE.
+
+       2100-BUILD-MASTER-RECORD.
+           MOVE SPACES TO MASTER-CUSTOMER-REC
+           MOVE CUST-ID OF CUSTOMER-NEW-RECORD
+               TO CUST-ID OF MASTER-CUSTOMER-REC
+           MOVE CUST-FIRST-NAME OF CUSTOMER-NEW-RECORD
+               TO CUST-FIRST-NAME OF MASTER-CUSTOMER-REC
+           MOVE CUST-LAST-NAME OF CUSTOMER-NEW-RECORD
+               TO CUST-LAST-NAME OF MASTER-CUSTOMER-REC
+           MOVE CITY OF CUSTOMER-NEW-RECORD
+               TO CITY OF MASTER-CUSTOMER-REC
+           MOVE US-STATE OF CUSTOMER-NEW-RECORD
+               TO US-STATE OF MASTER-CUSTOMER-REC
+           MOVE COUNTRY-CODE OF CUSTOMER-NEW-RECORD
+               TO COUNTRY-CODE OF MASTER-CUSTOMER-REC
+           MOVE POSTAL-CODE OF CUSTOMER-NEW-RECORD
+               TO POSTAL-CODE OF MASTER-CUSTOMER-REC
+           MOVE 'NNNN' TO CUST-STATUS-FLAGS OF MASTER-CUSTOMER-REC
+           MOVE NOTES OF CUSTOMER-NEW-RECORD
+               TO NOTES OF MASTER-CUSTOMER-REC.
+
+       2200-ADD-TO-MASTER.
+           WRITE MASTER-CUSTOMER-REC
+               INVALID KEY
+                   ADD 1 TO WS-INTAKE-REJECTED
+                   DISPLAY 'ZCNCBL2 - CUST-ID ALREADY ON MASTER: '
+                           CUST-ID OF MASTER-CUSTOMER-REC
+               NOT INVALID KEY
+                   ADD 1 TO WS-INTAKE-ADDED
+                   DISPLAY 'ZCNCBL2 - ONBOARDED CUST-ID: '
+                           CUST-ID OF MASTER-CUSTOMER-REC
+                           ' CHANNEL: ' SOURCE-CHANNEL
+                           ' CREDIT-CHECK: ' CREDIT-CHECK-STATUS
+           END-WRITE.
+
+       3000-READ-INTAKE.
+           READ ONBOARD-INTAKE-FILE INTO CUSTOMER-NEW-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-INTAKE-READ
+           END-READ.
 
-       STOP RUN.
+       9000-TERMINATE.
+           CLOSE ONBOARD-INTAKE-FILE
+           CLOSE CUST-MASTER-FILE
+           DISPLAY 'ZCNCBL2 - RECORDS READ   : ' WS-INTAKE-READ
+           DISPLAY 'ZCNCBL2 - RECORDS ADDED  : ' WS-INTAKE-ADDED
+           DISPLAY 'ZCNCBL2 - RECORDS REJECTED: ' WS-INTAKE-REJECTED
+           IF WS-INTAKE-REJECTED > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
