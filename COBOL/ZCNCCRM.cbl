@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: DTDEM2  ZCNCCRM                     *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       DELIMITED EXPORT EXTRACT FOR THE CRM SYSTEM.   *
+      *       READS THE CUSTOMER MASTER FILE AND WRITES A     *
+      *       PIPE-DELIMITED EXTRACT OF CUST-ID, CUST-NAME,   *
+      *       CUST-LOCATION, AND THE CUST-STATUS FLAGS, WITH   *
+      *       A TRAILER RECORD GIVING THE ROW COUNT, SO THE    *
+      *       CRM TEAM CAN IMPORT IT DIRECTLY INSTEAD OF        *
+      *       SCREEN-SCRAPING A REPORT.                        *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             ZCNCCRM.
+       AUTHOR.                 ZACAN01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE   ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF MASTER-CUSTOMER-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CRM-EXTRACT-FILE   ASSIGN TO "CRMEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTOMER REPLACING ==CUSTOMER-RECORD== BY
+                                    ==MASTER-CUSTOMER-REC==.
+
+       FD  CRM-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  CRM-EXTRACT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EXTRACT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-DELIMITER                 PIC X(01) VALUE '|'.
+
+       01  WS-RECORDS-EXPORTED          PIC 9(07) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID            PIC X(10).
+           05  WS-DL-DLM-1               PIC X(01).
+           05  WS-DL-FIRST-NAME         PIC X(10).
+           05  WS-DL-DLM-2               PIC X(01).
+           05  WS-DL-LAST-NAME          PIC X(10).
+           05  WS-DL-DLM-3               PIC X(01).
+           05  WS-DL-CITY               PIC X(20).
+           05  WS-DL-DLM-4               PIC X(01).
+           05  WS-DL-US-STATE           PIC X(02).
+           05  WS-DL-DLM-5               PIC X(01).
+           05  WS-DL-COUNTRY-CODE       PIC X(03).
+           05  WS-DL-DLM-6               PIC X(01).
+           05  WS-DL-POSTAL-CODE        PIC X(15).
+           05  WS-DL-DLM-7               PIC X(01).
+           05  WS-DL-VIP-FLAG           PIC X(01).
+           05  WS-DL-DLM-8               PIC X(01).
+           05  WS-DL-DNC-FLAG           PIC X(01).
+           05  WS-DL-DLM-9               PIC X(01).
+           05  WS-DL-INACTIVE-FLAG      PIC X(01).
+           05  WS-DL-DLM-10              PIC X(01).
+           05  WS-DL-MISS-CALL-FLAG     PIC X(01).
+
+       01  WS-TRAILER-LINE.
+           05  WS-TL-LITERAL            PIC X(07) VALUE 'TRAILER'.
+           05  WS-TL-DLM                PIC X(01).
+           05  WS-TL-ROW-COUNT          PIC 9(07).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUST-MASTER-FILE
+           OPEN OUTPUT CRM-EXTRACT-FILE
+           IF NOT WS-MASTER-STATUS = '00'
+               DISPLAY 'ZCNCCRM - ERROR OPENING MASTER FILE: '
+                       WS-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3000-READ-MASTER
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-WRITE-DETAIL
+           PERFORM 3000-READ-MASTER.
+
+       2100-WRITE-DETAIL.
+           MOVE WS-DELIMITER TO WS-DL-DLM-1  WS-DL-DLM-2  WS-DL-DLM-3
+                                 WS-DL-DLM-4  WS-DL-DLM-5  WS-DL-DLM-6
+                                 WS-DL-DLM-7  WS-DL-DLM-8  WS-DL-DLM-9
+                                 WS-DL-DLM-10
+           MOVE CUST-ID OF MASTER-CUSTOMER-REC         TO WS-DL-CUST-ID
+           MOVE CUST-FIRST-NAME OF MASTER-CUSTOMER-REC TO
+               WS-DL-FIRST-NAME
+           MOVE CUST-LAST-NAME OF MASTER-CUSTOMER-REC  TO
+               WS-DL-LAST-NAME
+           MOVE CITY OF MASTER-CUSTOMER-REC            TO WS-DL-CITY
+           MOVE US-STATE OF MASTER-CUSTOMER-REC        TO
+               WS-DL-US-STATE
+           MOVE COUNTRY-CODE OF MASTER-CUSTOMER-REC    TO
+               WS-DL-COUNTRY-CODE
+           MOVE POSTAL-CODE OF MASTER-CUSTOMER-REC     TO
+               WS-DL-POSTAL-CODE
+           MOVE CUST-VIP-FLAG OF MASTER-CUSTOMER-REC   TO
+               WS-DL-VIP-FLAG
+           MOVE CUST-DO-NOT-CALL-FLAG OF MASTER-CUSTOMER-REC TO
+               WS-DL-DNC-FLAG
+           MOVE CUST-INACTIVE-FLAG OF MASTER-CUSTOMER-REC TO
+               WS-DL-INACTIVE-FLAG
+           MOVE CUST-MISS-CALL-FLAG OF MASTER-CUSTOMER-REC TO
+               WS-DL-MISS-CALL-FLAG
+           WRITE CRM-EXTRACT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-RECORDS-EXPORTED.
+
+       3000-READ-MASTER.
+           READ CUST-MASTER-FILE INTO MASTER-CUSTOMER-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           MOVE WS-DELIMITER      TO WS-TL-DLM
+           MOVE WS-RECORDS-EXPORTED TO WS-TL-ROW-COUNT
+           WRITE CRM-EXTRACT-LINE FROM WS-TRAILER-LINE
+           CLOSE CUST-MASTER-FILE
+           CLOSE CRM-EXTRACT-FILE
+           DISPLAY 'ZCNCCRM - RECORDS EXPORTED: ' WS-RECORDS-EXPORTED.
