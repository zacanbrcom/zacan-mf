@@ -0,0 +1,4 @@
+       01 NAME-OVERFLOW-RECORD.
+           05 NOV-CUST-ID                  PIC X(10).
+           05 NOV-FULL-FIRST-NAME          PIC X(30).
+           05 NOV-FULL-LAST-NAME           PIC X(30).
