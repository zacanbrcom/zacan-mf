@@ -0,0 +1,11 @@
+       01 AUDIT-RECORD.
+           05 AUD-CUST-ID                  PIC X(10).
+           05 AUD-SEQ-NO                   PIC 9(06).
+           05 AUD-TIMESTAMP.
+               10 AUD-DATE                 PIC 9(08).
+               10 AUD-TIME                 PIC 9(06).
+           05 AUD-PROGRAM-ID                PIC X(08).
+           05 AUD-USER-ID                   PIC X(08).
+           05 AUD-FIELD-NAME                PIC X(15).
+           05 AUD-OLD-VALUE                 PIC X(100).
+           05 AUD-NEW-VALUE                 PIC X(100).
