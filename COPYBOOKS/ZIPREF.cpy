@@ -0,0 +1,4 @@
+       01 ZIP-MASTER-RECORD.
+           05 ZIP-CODE                     PIC X(10).
+           05 ZIP-CITY                     PIC X(20).
+           05 ZIP-STATE                    PIC X(02).
