@@ -0,0 +1,8 @@
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-CUST-ID            PIC X(10).
+           05 CKPT-RECORDS-PROCESSED       PIC 9(07).
+           05 CKPT-TIMESTAMP.
+               10 CKPT-DATE                PIC 9(08).
+               10 CKPT-TIME                PIC 9(06).
+           05 CKPT-RUN-COMPLETE            PIC X(01).
+               88 CKPT-COMPLETE            VALUE 'Y'.
