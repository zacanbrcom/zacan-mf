@@ -0,0 +1,9 @@
+       01 CUST-NOTE-RECORD.
+           05 CN-NOTE-KEY.
+               10 CN-CUST-ID             PIC X(10).
+               10 CN-NOTE-SEQ-NO         PIC 9(04).
+           05 CN-NOTE-TIMESTAMP.
+               10 CN-NOTE-DATE           PIC 9(08).
+               10 CN-NOTE-TIME           PIC 9(06).
+           05 CN-NOTE-USER-ID            PIC X(08).
+           05 CN-NOTE-TEXT               PIC X(100).
