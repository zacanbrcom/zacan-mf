@@ -0,0 +1,6 @@
+       01 LOCK-RECORD.
+           05 LCK-CUST-ID                  PIC X(10).
+           05 LCK-USER-ID                  PIC X(08).
+           05 LCK-TIMESTAMP.
+               10 LCK-DATE                 PIC 9(08).
+               10 LCK-TIME                 PIC 9(06).
