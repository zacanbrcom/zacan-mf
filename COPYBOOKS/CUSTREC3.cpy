@@ -0,0 +1,20 @@
+       01 CUSTREC3-RECORD.
+           05 CUST-ID                      PIC X(10).
+           05 CUST-NAME.
+               10 CUST-FIRST-NAME          PIC X(10).
+               10 CUST-LAST-NAME           PIC X(10).
+           05 CUST-INTL-LOCATION.
+               10 CITY                     PIC X(20).
+               10 COUNTRY-CODE             PIC X(03).
+               10 INTL-PHONE-NUMBER.
+                   15 INTL-COUNTRY-DIAL-CODE   PIC X(04).
+                   15 INTL-SUBSCRIBER-NUMBER   PIC X(15).
+               10 INTL-POSTAL-FORMAT       PIC X(15).
+               10 PREFERRED-LANGUAGE-CODE  PIC X(02).
+                   88 LANG-ENGLISH         VALUE 'EN'.
+                   88 LANG-FRENCH          VALUE 'FR'.
+                   88 LANG-GERMAN          VALUE 'DE'.
+                   88 LANG-SPANISH         VALUE 'ES'.
+                   88 LANG-JAPANESE        VALUE 'JA'.
+                   88 LANG-PORTUGUESE      VALUE 'PT'.
+           05 NOTES                        PIC X(40).
