@@ -0,0 +1,23 @@
+       01 CUSTOMER-NEW-RECORD.
+           05 CUST-ID                      PIC X(10).
+           05 CUST-NAME.
+               10 CUST-FIRST-NAME          PIC X(10).
+               10 CUST-LAST-NAME           PIC X(10).
+           05 CUST-LOCATION.
+               20 CITY                     PIC X(20).
+               20 US-STATE                 PIC X(02).
+               20 COUNTRY-CODE             PIC X(03).
+               20 POSTAL-CODE              PIC X(10).
+           05 CUST-ONBOARDING.
+               10 APPLICATION-DATE         PIC 9(08).
+               10 SOURCE-CHANNEL           PIC X(10).
+                   88 CHANNEL-WEB          VALUE 'WEB'.
+                   88 CHANNEL-BRANCH       VALUE 'BRANCH'.
+                   88 CHANNEL-PHONE        VALUE 'PHONE'.
+                   88 CHANNEL-REFERRAL     VALUE 'REFERRAL'.
+                   88 CHANNEL-PARTNER      VALUE 'PARTNER'.
+               10 CREDIT-CHECK-STATUS      PIC X(01).
+                   88 CREDIT-CHECK-PENDING VALUE 'P'.
+                   88 CREDIT-CHECK-PASSED  VALUE 'A'.
+                   88 CREDIT-CHECK-FAILED  VALUE 'D'.
+           05 NOTES                        PIC X(40).
