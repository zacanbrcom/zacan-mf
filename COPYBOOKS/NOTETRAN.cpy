@@ -0,0 +1,4 @@
+       01  NOTE-UPDATE-TRAN.
+           05  NUT-CUST-ID                  PIC X(10).
+           05  NUT-NOTE-TEXT                PIC X(100).
+           05  NUT-USER-ID                  PIC X(08).
