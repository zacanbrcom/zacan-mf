@@ -0,0 +1,22 @@
+       01 CUST-MAINT-TRAN.
+           05 CMT-TRAN-CODE                 PIC X(01).
+               88 TRAN-ADD                  VALUE 'A'.
+               88 TRAN-CHANGE               VALUE 'C'.
+               88 TRAN-DELETE               VALUE 'D'.
+               88 TRAN-INQUIRE              VALUE 'I'.
+           05 CMT-CUST-ID                   PIC X(10).
+           05 CMT-CUST-NAME.
+               10 CMT-FIRST-NAME            PIC X(30).
+               10 CMT-LAST-NAME             PIC X(30).
+           05 CMT-CUST-LOCATION.
+               10 CMT-CITY                  PIC X(20).
+               10 CMT-US-STATE              PIC X(02).
+               10 CMT-COUNTRY-CODE          PIC X(03).
+               10 CMT-POSTAL-CODE           PIC X(15).
+           05 CMT-CUST-STATUS-FLAGS.
+               10 CMT-VIP-FLAG               PIC X(01).
+               10 CMT-DNC-FLAG                PIC X(01).
+               10 CMT-INACTIVE-FLAG          PIC X(01).
+               10 CMT-MISS-CALL-FLAG         PIC X(01).
+           05 CMT-NOTE-TEXT                  PIC X(100).
+           05 CMT-USER-ID                    PIC X(08).
