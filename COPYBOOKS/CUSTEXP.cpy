@@ -0,0 +1,22 @@
+       01 CUSTOMER-EXPANDED-RECORD.
+           05 CUST-ID                      PIC X(10).
+           05 CUST-NAME.
+               10 CUST-FIRST-NAME          PIC X(10).
+               10 CUST-LAST-NAME           PIC X(10).
+           05 CUST-LOCATION.
+               20 CITY                     PIC X(20).
+               20 US-STATE                 PIC X(02).
+               20 COUNTRY-CODE             PIC X(03).
+               20 POSTAL-CODE              PIC X(15).
+           05 CUST-STATUS-FLAGS.
+               10 CUST-VIP-FLAG            PIC X(1).
+                  88 VIP-CUSTOMER          VALUE 'Y'.
+               10 CUST-DO-NOT-CALL-FLAG    PIC X(1).
+                  88 DO-NOT-CALL           VALUE 'Y'.
+               10 CUST-INACTIVE-FLAG       PIC X(1).
+                  88 CUST-INACTIVE         VALUE 'Y'.
+               10 CUST-MISS-CALL-FLAG      PIC X(1).
+                  88 MISS-CALL             VALUE 'Y'.
+           05 NOTES                        PIC X(40).
+           05 CUST-PHONE-NUMBER            PIC X(15).
+           05 CUST-EMAIL-ADDRESS           PIC X(50).
