@@ -0,0 +1,16 @@
+       01 REJECT-RECORD.
+           05 REJ-CUSTOMER-DATA.
+               10 REJ-CUST-ID               PIC X(10).
+               10 REJ-CUST-NAME.
+                   15 REJ-FIRST-NAME        PIC X(10).
+                   15 REJ-LAST-NAME         PIC X(10).
+               10 REJ-LOCATION.
+                   15 REJ-CITY              PIC X(20).
+                   15 REJ-US-STATE          PIC X(02).
+                   15 REJ-COUNTRY-CODE      PIC X(03).
+                   15 REJ-POSTAL-CODE       PIC X(15).
+           05 REJ-REASON-CODE               PIC X(04).
+               88 REJ-INVALID-STATE         VALUE 'ST01'.
+               88 REJ-INVALID-COUNTRY       VALUE 'CN01'.
+               88 REJ-BLANK-COUNTRY         VALUE 'CN02'.
+           05 REJ-REASON-TEXT                PIC X(40).
