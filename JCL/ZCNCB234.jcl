@@ -0,0 +1,30 @@
+//ZCNCB234 JOB (ACCTNO),'CUSTOMER BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RUNS THE ONBOARDING (ZCNCBL2), INTERNATIONAL-CUSTOMER        *
+//* (ZCNCBL3), AND NOTES-UPDATE (ZCNCBL4) STEPS AGAINST THE      *
+//* CUSTOMER MASTER FILE AS ONE RESTARTABLE STREAM.  EACH STEP   *
+//* AFTER THE FIRST ONLY RUNS IF EVERY PRIOR STEP ENDED WITH A   *
+//* CONDITION CODE UNDER 4, SO A BAD STEP STOPS THE CHAIN        *
+//* INSTEAD OF THE NEXT STEP RUNNING AGAINST A HALF-UPDATED      *
+//* MASTER FILE.                                                *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=ZCNCBL2
+//STEPLIB  DD DISP=SHR,DSN=PROD.ZACAN.LOADLIB
+//ONBOARD  DD DISP=SHR,DSN=PROD.ZACAN.ONBOARD.INTAKE
+//CUSTMAST DD DISP=SHR,DSN=PROD.ZACAN.CUSTOMER.MASTER
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ZCNCBL3,COND=(4,GE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.ZACAN.LOADLIB
+//INTLCUST DD DISP=SHR,DSN=PROD.ZACAN.INTL.INTAKE
+//CUSTMAST DD DISP=SHR,DSN=PROD.ZACAN.CUSTOMER.MASTER
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=ZCNCBL4,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PROD.ZACAN.LOADLIB
+//NOTETRAN DD DISP=SHR,DSN=PROD.ZACAN.NOTE.TRANSACTIONS
+//CUSTMAST DD DISP=SHR,DSN=PROD.ZACAN.CUSTOMER.MASTER
+//CUSTNOTE DD DISP=SHR,DSN=PROD.ZACAN.CUSTOMER.NOTES
+//CUSTAUDT DD DISP=MOD,DSN=PROD.ZACAN.CUSTOMER.AUDIT
+//SYSOUT   DD SYSOUT=*
